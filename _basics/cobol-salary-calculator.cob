@@ -1,30 +1,296 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALARYCALC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-INPUT-FILE ASSIGN TO "payroll-input.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SALARY-HISTORY-FILE ASSIGN TO "salary-history.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "payroll-exceptions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+       FD PAYROLL-INPUT-FILE.
+       01 PAYROLL-INPUT-REC.
+           05 PI-EMP-ID       PIC 9(5).
+           05 PI-DEPT-CODE    PIC X(4).
+           05 PI-EMP-NAME     PIC A(20).
+           05 PI-BASIC-SALARY PIC 9(5).
+           05 PI-BONUS        PIC 9(5).
+
+       FD SALARY-HISTORY-FILE.
+       01 SALARY-HISTORY-REC.
+           05 SH-RUN-DATE       PIC 9(8).
+           05 SH-EMP-ID         PIC 9(5).
+           05 SH-DEPT-CODE      PIC X(4).
+           05 SH-EMP-NAME       PIC A(20).
+           05 SH-BASIC-SALARY   PIC 9(5).
+           05 SH-BONUS          PIC 9(5).
+           05 SH-TOTAL-SALARY   PIC 9(6).
+           05 SH-DEDUCTIONS     PIC 9(6)V99.
+           05 SH-NET-SALARY     PIC 9(7)V99.
+
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTION-REC.
+           05 EX-RUN-DATE       PIC 9(8).
+           05 EX-EMP-ID         PIC 9(5).
+           05 EX-DEPT-CODE      PIC X(4).
+           05 EX-EMP-NAME       PIC A(20).
+           05 EX-BASIC-SALARY   PIC X(5).
+           05 EX-BONUS          PIC X(5).
+           05 EX-REASON         PIC A(30).
+
        WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE      PIC 9(8).
+       01 VALID-FLAG       PIC X VALUE "Y".
+       01 EXCEPTION-REASON PIC A(30).
+       01 EXCEPTION-COUNT  PIC 9(5) VALUE 0.
+       01 EMP-ID          PIC 9(5).
+       01 DEPT-CODE       PIC X(4).
        01 EMP-NAME        PIC A(20).
        01 BASIC-SALARY    PIC 9(5).
        01 BONUS           PIC 9(5).
        01 TOTAL-SALARY    PIC 9(6).
 
+       01 PF-DEDUCTION      PIC 9(6)V99.
+       01 PROF-TAX          PIC 9(4)V99.
+       01 INCOME-TAX        PIC 9(6)V99.
+       01 TOTAL-DEDUCTIONS  PIC 9(6)V99.
+       01 NET-SALARY        PIC 9(7)V99.
+
+       01 EOF-FLAG            PIC X VALUE "N".
+       01 GRAND-BASIC         PIC 9(8) VALUE 0.
+       01 GRAND-BONUS         PIC 9(8) VALUE 0.
+       01 GRAND-TOTAL         PIC 9(9) VALUE 0.
+       01 GRAND-DEDUCTIONS    PIC 9(9)V99 VALUE 0.
+       01 GRAND-NET           PIC 9(9)V99 VALUE 0.
+       01 EMP-COUNT           PIC 9(5) VALUE 0.
+
+       01 DEPT-TABLE-COUNT    PIC 9(3) VALUE 0.
+       01 DEPT-TABLE.
+           05 DEPT-ENTRY OCCURS 50 TIMES INDEXED BY DEPT-IDX.
+               10 DEPT-CODE-T     PIC X(4).
+               10 DEPT-COUNT-T    PIC 9(5) VALUE 0.
+               10 DEPT-BASIC-T    PIC 9(8) VALUE 0.
+               10 DEPT-BONUS-T    PIC 9(8) VALUE 0.
+               10 DEPT-TOTAL-T    PIC 9(9) VALUE 0.
+               10 DEPT-NET-T      PIC 9(9)V99 VALUE 0.
+       01 DEPT-FOUND-FLAG     PIC X.
+
        PROCEDURE DIVISION.
 
-           DISPLAY "ENTER EMPLOYEE NAME: ".
-           ACCEPT EMP-NAME.
+       MAIN-PARA.
+           PERFORM RUN-PAYROLL.
+           STOP RUN.
+
+       RUN-PAYROLL.
+           OPEN INPUT PAYROLL-INPUT-FILE
+           OPEN EXTEND SALARY-HISTORY-FILE
+           OPEN EXTEND EXCEPTIONS-FILE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO GRAND-BASIC
+           MOVE 0 TO GRAND-BONUS
+           MOVE 0 TO GRAND-TOTAL
+           MOVE 0 TO EMP-COUNT
+           MOVE 0 TO GRAND-DEDUCTIONS
+           MOVE 0 TO GRAND-NET
+           MOVE 0 TO EXCEPTION-COUNT
+
+           DISPLAY " "
+           DISPLAY "============= PAYROLL REGISTER ============="
+           DISPLAY "EMPLOYEE NAME        BASIC   BONUS   TOTAL"
+           DISPLAY "                     DEDUCT.    NET"
+           DISPLAY "----------------------------------------------"
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ PAYROLL-INPUT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE PI-EMP-NAME     TO EMP-NAME
+                       MOVE PI-EMP-ID       TO EMP-ID
+                       MOVE PI-DEPT-CODE    TO DEPT-CODE
+
+                       PERFORM VALIDATE-ENTRY
+
+                       IF VALID-FLAG = "Y"
+                           MOVE PI-BASIC-SALARY TO BASIC-SALARY
+                           MOVE PI-BONUS        TO BONUS
+
+                           ADD BASIC-SALARY BONUS GIVING TOTAL-SALARY
+
+                           PERFORM COMPUTE-DEDUCTIONS
+                           PERFORM WRITE-SALARY-HISTORY
+                           PERFORM ACCUMULATE-DEPT-SUBTOTAL
+
+                           DISPLAY EMP-ID " " DEPT-CODE " " EMP-NAME " "
+                               BASIC-SALARY "   "
+                               BONUS "   " TOTAL-SALARY "  "
+                               TOTAL-DEDUCTIONS "  " NET-SALARY
+
+                           ADD BASIC-SALARY      TO GRAND-BASIC
+                           ADD BONUS             TO GRAND-BONUS
+                           ADD TOTAL-SALARY      TO GRAND-TOTAL
+                           ADD TOTAL-DEDUCTIONS  TO GRAND-DEDUCTIONS
+                           ADD NET-SALARY        TO GRAND-NET
+                           ADD 1                 TO EMP-COUNT
+                       ELSE
+                           PERFORM WRITE-EXCEPTION
+                           ADD 1 TO EXCEPTION-COUNT
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE PAYROLL-INPUT-FILE
+           CLOSE SALARY-HISTORY-FILE
+           CLOSE EXCEPTIONS-FILE
+
+           DISPLAY "----------------------------------------------"
+           DISPLAY "EMPLOYEES PROCESSED    : " EMP-COUNT
+           DISPLAY "GRAND TOTAL BASIC      : " GRAND-BASIC
+           DISPLAY "GRAND TOTAL BONUS      : " GRAND-BONUS
+           DISPLAY "GRAND TOTAL SALARY     : " GRAND-TOTAL
+           DISPLAY "GRAND TOTAL DEDUCTIONS : " GRAND-DEDUCTIONS
+           DISPLAY "GRAND TOTAL NET SALARY : " GRAND-NET
+           DISPLAY "EXCEPTIONS REJECTED    : " EXCEPTION-COUNT
+           DISPLAY "================================================"
+
+           PERFORM PRINT-DEPT-SUBTOTALS.
+
+       VALIDATE-ENTRY.
+           MOVE "Y" TO VALID-FLAG
+           MOVE SPACES TO EXCEPTION-REASON
+
+           EVALUATE TRUE
+               WHEN PI-BASIC-SALARY NOT NUMERIC
+                    OR PI-BONUS NOT NUMERIC
+                   MOVE "N" TO VALID-FLAG
+                   MOVE "NON-NUMERIC ENTRY" TO EXCEPTION-REASON
+               WHEN PI-BASIC-SALARY = 0
+                   MOVE "N" TO VALID-FLAG
+                   MOVE "ZERO BASIC SALARY" TO EXCEPTION-REASON
+               WHEN PI-BONUS > PI-BASIC-SALARY
+                   MOVE "N" TO VALID-FLAG
+                   MOVE "BONUS EXCEEDS BASIC SALARY" TO EXCEPTION-REASON
+           END-EVALUATE.
+
+       WRITE-EXCEPTION.
+           MOVE WS-RUN-DATE     TO EX-RUN-DATE
+           MOVE EMP-ID          TO EX-EMP-ID
+           MOVE DEPT-CODE       TO EX-DEPT-CODE
+           MOVE EMP-NAME        TO EX-EMP-NAME
+           MOVE PI-BASIC-SALARY TO EX-BASIC-SALARY
+           MOVE PI-BONUS        TO EX-BONUS
+           MOVE EXCEPTION-REASON TO EX-REASON
+
+           WRITE EXCEPTION-REC
+
+           DISPLAY "REJECTED: " EMP-NAME " - " EXCEPTION-REASON.
+
+       COMPUTE-DEDUCTIONS.
+      *    PF IS 12% OF BASIC SALARY
+           COMPUTE PF-DEDUCTION = BASIC-SALARY * 0.12
+
+      *    PROFESSIONAL TAX SLABS BASED ON GROSS (TOTAL) SALARY
+           EVALUATE TRUE
+               WHEN TOTAL-SALARY <= 15000
+                   MOVE 0   TO PROF-TAX
+               WHEN TOTAL-SALARY <= 25000
+                   MOVE 150 TO PROF-TAX
+               WHEN OTHER
+                   MOVE 200 TO PROF-TAX
+           END-EVALUATE
+
+      *    INCOME TAX SLABS BASED ON GROSS (TOTAL) SALARY
+           EVALUATE TRUE
+               WHEN TOTAL-SALARY <= 25000
+                   MOVE 0 TO INCOME-TAX
+               WHEN TOTAL-SALARY <= 50000
+                   COMPUTE INCOME-TAX = TOTAL-SALARY * 0.05
+               WHEN OTHER
+                   COMPUTE INCOME-TAX = TOTAL-SALARY * 0.10
+           END-EVALUATE
+
+           COMPUTE TOTAL-DEDUCTIONS =
+               PF-DEDUCTION + PROF-TAX + INCOME-TAX
+
+           COMPUTE NET-SALARY = TOTAL-SALARY - TOTAL-DEDUCTIONS.
+
+       WRITE-SALARY-HISTORY.
+           MOVE WS-RUN-DATE      TO SH-RUN-DATE
+           MOVE EMP-ID           TO SH-EMP-ID
+           MOVE DEPT-CODE        TO SH-DEPT-CODE
+           MOVE EMP-NAME         TO SH-EMP-NAME
+           MOVE BASIC-SALARY     TO SH-BASIC-SALARY
+           MOVE BONUS            TO SH-BONUS
+           MOVE TOTAL-SALARY     TO SH-TOTAL-SALARY
+           MOVE TOTAL-DEDUCTIONS TO SH-DEDUCTIONS
+           MOVE NET-SALARY       TO SH-NET-SALARY
+
+           WRITE SALARY-HISTORY-REC.
+
+       ACCUMULATE-DEPT-SUBTOTAL.
+           MOVE "N" TO DEPT-FOUND-FLAG
 
-           DISPLAY "ENTER BASIC SALARY: ".
-           ACCEPT BASIC-SALARY.
+           IF DEPT-TABLE-COUNT > 0
+               PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                       UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+                   IF DEPT-CODE-T (DEPT-IDX) = DEPT-CODE
+                       MOVE "Y" TO DEPT-FOUND-FLAG
+                       ADD 1             TO DEPT-COUNT-T (DEPT-IDX)
+                       ADD BASIC-SALARY  TO DEPT-BASIC-T (DEPT-IDX)
+                       ADD BONUS         TO DEPT-BONUS-T (DEPT-IDX)
+                       ADD TOTAL-SALARY  TO DEPT-TOTAL-T (DEPT-IDX)
+                       ADD NET-SALARY    TO DEPT-NET-T (DEPT-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF
 
-           DISPLAY "ENTER BONUS: ".
-           ACCEPT BONUS.
+           IF DEPT-FOUND-FLAG = "N"
+               IF DEPT-TABLE-COUNT < 50
+                   ADD 1 TO DEPT-TABLE-COUNT
+                   SET DEPT-IDX TO DEPT-TABLE-COUNT
+                   MOVE DEPT-CODE      TO DEPT-CODE-T (DEPT-IDX)
+                   MOVE 1              TO DEPT-COUNT-T (DEPT-IDX)
+                   MOVE BASIC-SALARY   TO DEPT-BASIC-T (DEPT-IDX)
+                   MOVE BONUS          TO DEPT-BONUS-T (DEPT-IDX)
+                   MOVE TOTAL-SALARY   TO DEPT-TOTAL-T (DEPT-IDX)
+                   MOVE NET-SALARY     TO DEPT-NET-T (DEPT-IDX)
+               ELSE
+                   DISPLAY "WARNING: DEPARTMENT TABLE FULL - "
+                       DEPT-CODE " NOT SUBTOTALED"
+               END-IF
+           END-IF.
 
-           ADD BASIC-SALARY BONUS
-               GIVING TOTAL-SALARY.
+       PRINT-DEPT-SUBTOTALS.
+           DISPLAY " "
+           DISPLAY "========== DEPARTMENT-WISE SUBTOTALS =========="
+           DISPLAY "DEPT  COUNT   BASIC     BONUS     TOTAL     NET"
 
-           DISPLAY "-----------------------".
-           DISPLAY "EMPLOYEE: " EMP-NAME.
-           DISPLAY "TOTAL SALARY: " TOTAL-SALARY.
-           DISPLAY "-----------------------".
+           IF DEPT-TABLE-COUNT > 0
+               PERFORM VARYING DEPT-IDX FROM 1 BY 1
+                       UNTIL DEPT-IDX > DEPT-TABLE-COUNT
+                   DISPLAY DEPT-CODE-T (DEPT-IDX) "  "
+                       DEPT-COUNT-T (DEPT-IDX) "  "
+                       DEPT-BASIC-T (DEPT-IDX) "  "
+                       DEPT-BONUS-T (DEPT-IDX) "  "
+                       DEPT-TOTAL-T (DEPT-IDX) "  "
+                       DEPT-NET-T (DEPT-IDX)
+               END-PERFORM
+           ELSE
+               DISPLAY "NO DEPARTMENT DATA TO SUMMARIZE"
+           END-IF
 
-           STOP RUN.
\ No newline at end of file
+           DISPLAY "=================================================".
