@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERDET-FILE ASSIGN TO "users.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-USERDET-STATUS.
+
+           SELECT EMP-FILE ASSIGN TO "employees.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT KSDS-USERS-FILE ASSIGN TO "ksds-users"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USER-ID
+           FILE STATUS IS WS-KSDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD USERDET-FILE.
+       01 USERDET-REC.
+           05 UD-SERIAL-NO PIC 999.
+           05 FILLER PIC X(2).
+           05 UD-FIRST-NAME PIC X(10).
+           05 FILLER PIC X(2).
+           05 UD-LAST-NAME PIC X(10).
+           05 FILLER PIC X(2).
+           05 UD-EMAIL PIC X(25).
+           05 FILLER PIC X(2).
+           05 UD-PASSWORD PIC X(20).
+
+       FD EMP-FILE.
+       01 EMP-REC.
+           05 EMP-ID PIC 999.
+           05 FILLER PIC X(2).
+           05 EMP-NAME PIC X(10).
+           05 FILLER PIC X(2).
+           05 EMAIL PIC X(25).
+           05 FILLER PIC X(2).
+           05 EMP-PASSWORD PIC X(15).
+           05 FILLER PIC X(2).
+           05 SALARY PIC 9(6).
+           05 FILLER PIC X(2).
+           05 ROLE PIC X(20).
+
+       FD KSDS-USERS-FILE.
+       COPY KSDSUSER.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-USERDET-STATUS PIC X(2).
+       01 WS-EMP-STATUS     PIC X(2).
+       01 WS-KSDS-STATUS    PIC X(2).
+       01 EOF-FLAG          PIC X VALUE "N".
+
+       01 IDENTITY-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 IDENTITY-RAW-COUNT  PIC 9(5) VALUE 0.
+       01 IDENTITY-DROPPED-COUNT PIC 9(5) VALUE 0.
+       01 IDENTITY-TABLE.
+           05 IDENTITY-ENTRY OCCURS 300 TIMES INDEXED BY ID-IDX.
+               10 ID-SOURCE  PIC X(9).
+               10 ID-KEY     PIC 9(5).
+               10 ID-EMAIL   PIC X(25).
+
+       01 SCAN-IDX-0         PIC 9(4).
+       01 SCAN-IDX-1         PIC 9(4).
+       01 SCAN-IDX-2         PIC 9(4).
+       01 SCAN-START-2       PIC 9(4).
+       01 DUP-COUNT          PIC 9(5) VALUE 0.
+       01 REPORTED-FLAG      PIC X.
+       01 ALREADY-SEEN-FLAG  PIC X.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           DISPLAY " "
+           DISPLAY "===== CROSS-FILE IDENTITY RECONCILIATION ====="
+
+           PERFORM LOAD-USERDET-IDENTITIES
+           PERFORM LOAD-EMPLOYEE-IDENTITIES
+           PERFORM LOAD-KSDS-IDENTITIES
+
+           DISPLAY "IDENTITIES LOADED: " IDENTITY-TABLE-COUNT
+
+           IF IDENTITY-RAW-COUNT > IDENTITY-TABLE-COUNT
+               COMPUTE IDENTITY-DROPPED-COUNT =
+                   IDENTITY-RAW-COUNT - IDENTITY-TABLE-COUNT
+               DISPLAY "WARNING: IDENTITY TABLE FULL AT 300 ENTRIES - "
+                   IDENTITY-DROPPED-COUNT
+                   " RECORD(S) NOT RECONCILED"
+           END-IF
+
+           PERFORM FIND-DUPLICATE-EMAILS
+
+           IF DUP-COUNT = 0
+               DISPLAY "NO DUPLICATE EMAIL ADDRESSES FOUND ACROSS FILES"
+           ELSE
+               DISPLAY "DUPLICATE EMAIL ADDRESSES FOUND: " DUP-COUNT
+           END-IF
+
+           STOP RUN.
+
+       LOAD-USERDET-IDENTITIES.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT USERDET-FILE
+
+           IF WS-USERDET-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ USERDET-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO IDENTITY-RAW-COUNT
+                           IF IDENTITY-TABLE-COUNT < 300
+                               ADD 1 TO IDENTITY-TABLE-COUNT
+                               SET ID-IDX TO IDENTITY-TABLE-COUNT
+                               MOVE "USERDET" TO ID-SOURCE (ID-IDX)
+                               MOVE UD-SERIAL-NO TO ID-KEY (ID-IDX)
+                               MOVE UD-EMAIL TO ID-EMAIL (ID-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE USERDET-FILE
+           END-IF.
+
+       LOAD-EMPLOYEE-IDENTITIES.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT EMP-FILE
+
+           IF WS-EMP-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ EMP-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO IDENTITY-RAW-COUNT
+                           IF IDENTITY-TABLE-COUNT < 300
+                               ADD 1 TO IDENTITY-TABLE-COUNT
+                               SET ID-IDX TO IDENTITY-TABLE-COUNT
+                               MOVE "EMPLOYEE" TO ID-SOURCE (ID-IDX)
+                               MOVE EMP-ID TO ID-KEY (ID-IDX)
+                               MOVE EMAIL TO ID-EMAIL (ID-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMP-FILE
+           END-IF.
+
+       LOAD-KSDS-IDENTITIES.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KSDS-USERS-FILE
+
+           IF WS-KSDS-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ KSDS-USERS-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO IDENTITY-RAW-COUNT
+                           IF IDENTITY-TABLE-COUNT < 300
+                               ADD 1 TO IDENTITY-TABLE-COUNT
+                               SET ID-IDX TO IDENTITY-TABLE-COUNT
+                               MOVE "KSDS" TO ID-SOURCE (ID-IDX)
+                               MOVE USER-ID TO ID-KEY (ID-IDX)
+                               MOVE USER-EMAIL TO ID-EMAIL (ID-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE KSDS-USERS-FILE
+           END-IF.
+
+       FIND-DUPLICATE-EMAILS.
+           MOVE 0 TO DUP-COUNT
+
+           IF IDENTITY-TABLE-COUNT > 1
+               PERFORM VARYING SCAN-IDX-1 FROM 1 BY 1
+                       UNTIL SCAN-IDX-1 >= IDENTITY-TABLE-COUNT
+                   MOVE "N" TO ALREADY-SEEN-FLAG
+                   PERFORM VARYING SCAN-IDX-0 FROM 1 BY 1
+                           UNTIL SCAN-IDX-0 >= SCAN-IDX-1
+                       IF ID-EMAIL (SCAN-IDX-0) = ID-EMAIL (SCAN-IDX-1)
+                           MOVE "Y" TO ALREADY-SEEN-FLAG
+                       END-IF
+                   END-PERFORM
+
+                   IF ALREADY-SEEN-FLAG = "N"
+                       MOVE "N" TO REPORTED-FLAG
+                       COMPUTE SCAN-START-2 = SCAN-IDX-1 + 1
+                       PERFORM VARYING SCAN-IDX-2 FROM SCAN-START-2 BY 1
+                               UNTIL SCAN-IDX-2 > IDENTITY-TABLE-COUNT
+                           IF ID-EMAIL (SCAN-IDX-1) =
+                                   ID-EMAIL (SCAN-IDX-2)
+                               AND ID-SOURCE (SCAN-IDX-1) NOT =
+                                   ID-SOURCE (SCAN-IDX-2)
+                               IF REPORTED-FLAG = "N"
+                                   ADD 1 TO DUP-COUNT
+                                   DISPLAY " "
+                                   DISPLAY "DUPLICATE EMAIL: "
+                                       ID-EMAIL (SCAN-IDX-1)
+                                   MOVE "Y" TO REPORTED-FLAG
+                                   DISPLAY "  " ID-SOURCE (SCAN-IDX-1)
+                                       " KEY " ID-KEY (SCAN-IDX-1)
+                               END-IF
+                               DISPLAY "  " ID-SOURCE (SCAN-IDX-2)
+                                   " KEY " ID-KEY (SCAN-IDX-2)
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
