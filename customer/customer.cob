@@ -5,6 +5,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "customers.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT TEMP-FILE ASSIGN TO "temp.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-FILE ASSIGN TO "customers.csv"
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -14,23 +21,56 @@
        FD CUSTOMER-FILE.
        COPY CUSTOMER.
 
+       FD TEMP-FILE.
+       01 TEMP-REC.
+           05 T-CUST-ID      PIC 9(5).
+           05 T-CUST-NAME    PIC A(20).
+           05 T-CUST-AGE     PIC 9(3).
+           05 T-CUST-ADDRESS PIC X(30).
+           05 T-CUST-PHONE   PIC X(15).
+           05 T-CUST-EMAIL   PIC X(25).
+           05 T-CUST-STATUS  PIC X(6).
+
+       FD CSV-FILE.
+       01 CSV-REC PIC X(120).
+
        WORKING-STORAGE SECTION.
 
        01 CHOICE PIC 9 VALUE 0.
        01 EOF-FLAG PIC X VALUE "N".
+       01 FOUND-FLAG PIC X VALUE "N".
        01 SEARCH-ID PIC 9(5).
+       01 WS-CUSTOMER-STATUS PIC X(2).
+       01 WS-NEW-CUST-ID PIC 9(5).
+       01 WS-NEW-STATUS PIC X(6).
+
+       01 WS-CUSTOMERS-FILENAME  PIC X(20) VALUE "customers.dat".
+       01 WS-TEMP-FILENAME       PIC X(20) VALUE "temp.dat".
+
+       01 WS-CSV-ID     PIC Z(4)9.
+       01 WS-CSV-AGE    PIC Z(2)9.
+
+       01 BAND-UNDER-18   PIC 9(5) VALUE 0.
+       01 BAND-18-30      PIC 9(5) VALUE 0.
+       01 BAND-31-50      PIC 9(5) VALUE 0.
+       01 BAND-51-PLUS    PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
 
        MAIN-MENU.
-           PERFORM UNTIL CHOICE = 4
+           PERFORM UNTIL CHOICE = 9
 
                DISPLAY " "
                DISPLAY "===== CUSTOMER MANAGEMENT ====="
                DISPLAY "1. ADD CUSTOMER"
                DISPLAY "2. DISPLAY CUSTOMERS"
                DISPLAY "3. SEARCH CUSTOMER"
-               DISPLAY "4. EXIT"
+               DISPLAY "4. UPDATE CUSTOMER"
+               DISPLAY "5. DELETE CUSTOMER"
+               DISPLAY "6. AGE-BAND REPORT"
+               DISPLAY "7. CHANGE CUSTOMER STATUS"
+               DISPLAY "8. EXPORT CUSTOMERS TO CSV"
+               DISPLAY "9. EXIT"
 
                DISPLAY "ENTER CHOICE:"
                ACCEPT CHOICE
@@ -39,6 +79,11 @@
                    WHEN 1 PERFORM ADD-CUSTOMER
                    WHEN 2 PERFORM DISPLAY-CUSTOMERS
                    WHEN 3 PERFORM SEARCH-CUSTOMER
+                   WHEN 4 PERFORM UPDATE-CUSTOMER
+                   WHEN 5 PERFORM DELETE-CUSTOMER
+                   WHEN 6 PERFORM AGE-BAND-REPORT
+                   WHEN 7 PERFORM CHANGE-STATUS
+                   WHEN 8 PERFORM EXPORT-CUSTOMERS-CSV
                END-EVALUATE
 
            END-PERFORM
@@ -46,22 +91,63 @@
            STOP RUN.
 
        ADD-CUSTOMER.
-           OPEN EXTEND CUSTOMER-FILE
-
            DISPLAY "ENTER CUSTOMER ID:"
-           ACCEPT CUST-ID
+           ACCEPT WS-NEW-CUST-ID
 
-           DISPLAY "ENTER CUSTOMER NAME:"
-           ACCEPT CUST-NAME
+           PERFORM CHECK-DUPLICATE-CUST-ID
 
-           DISPLAY "ENTER CUSTOMER AGE:"
-           ACCEPT CUST-AGE
+           IF FOUND-FLAG = "Y"
+               DISPLAY "CUSTOMER ID ALREADY EXISTS"
+           ELSE
+               OPEN EXTEND CUSTOMER-FILE
+               IF WS-CUSTOMER-STATUS = "35"
+                   OPEN OUTPUT CUSTOMER-FILE
+               END-IF
 
-           WRITE CUSTOMER-RECORD
+               MOVE WS-NEW-CUST-ID TO CUST-ID
 
-           CLOSE CUSTOMER-FILE
+               DISPLAY "ENTER CUSTOMER NAME:"
+               ACCEPT CUST-NAME
+
+               DISPLAY "ENTER CUSTOMER AGE:"
+               ACCEPT CUST-AGE
+
+               DISPLAY "ENTER CUSTOMER ADDRESS:"
+               ACCEPT CUST-ADDRESS
+
+               DISPLAY "ENTER CUSTOMER PHONE:"
+               ACCEPT CUST-PHONE
+
+               DISPLAY "ENTER CUSTOMER EMAIL:"
+               ACCEPT CUST-EMAIL
+
+               MOVE "ACTIVE" TO CUST-STATUS
+
+               WRITE CUSTOMER-RECORD
+
+               CLOSE CUSTOMER-FILE
 
-           DISPLAY "CUSTOMER ADDED".
+               DISPLAY "CUSTOMER ADDED"
+           END-IF.
+
+       CHECK-DUPLICATE-CUST-ID.
+           MOVE "N" TO FOUND-FLAG
+           MOVE "N" TO EOF-FLAG
+
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ CUSTOMER-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF CUST-ID = WS-NEW-CUST-ID
+                               MOVE "Y" TO FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-FILE
+           END-IF.
 
        DISPLAY-CUSTOMERS.
            OPEN INPUT CUSTOMER-FILE
@@ -73,9 +159,13 @@
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       DISPLAY "ID   : " CUST-ID
-                       DISPLAY "NAME : " CUST-NAME
-                       DISPLAY "AGE  : " CUST-AGE
+                       DISPLAY "ID     : " CUST-ID
+                       DISPLAY "NAME   : " CUST-NAME
+                       DISPLAY "AGE    : " CUST-AGE
+                       DISPLAY "ADDRESS: " CUST-ADDRESS
+                       DISPLAY "PHONE  : " CUST-PHONE
+                       DISPLAY "EMAIL  : " CUST-EMAIL
+                       DISPLAY "STATUS : " CUST-STATUS
                        DISPLAY "-------------------"
                END-READ
 
@@ -83,6 +173,239 @@
 
            CLOSE CUSTOMER-FILE.
 
+       UPDATE-CUSTOMER.
+           DISPLAY "ENTER CUSTOMER ID TO UPDATE:"
+           ACCEPT SEARCH-ID
+
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           MOVE "N" TO EOF-FLAG
+           MOVE "N" TO FOUND-FLAG
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+
+                       IF CUST-ID = SEARCH-ID
+                           MOVE "Y" TO FOUND-FLAG
+                           DISPLAY "ENTER NEW NAME:"
+                           ACCEPT CUST-NAME
+                           DISPLAY "ENTER NEW AGE:"
+                           ACCEPT CUST-AGE
+                           DISPLAY "ENTER NEW ADDRESS:"
+                           ACCEPT CUST-ADDRESS
+                           DISPLAY "ENTER NEW PHONE:"
+                           ACCEPT CUST-PHONE
+                           DISPLAY "ENTER NEW EMAIL:"
+                           ACCEPT CUST-EMAIL
+                       END-IF
+
+                       PERFORM MOVE-CUSTOMER-TO-TEMP
+
+                       WRITE TEMP-REC
+               END-READ
+
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM COMMIT-TEMP-TO-CUSTOMERS
+
+           IF FOUND-FLAG = "Y"
+               DISPLAY "UPDATE COMPLETED"
+           ELSE
+               DISPLAY "CUSTOMER NOT FOUND"
+           END-IF.
+
+       DELETE-CUSTOMER.
+           DISPLAY "ENTER CUSTOMER ID TO DELETE:"
+           ACCEPT SEARCH-ID
+
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           MOVE "N" TO EOF-FLAG
+           MOVE "N" TO FOUND-FLAG
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF CUST-ID = SEARCH-ID
+                           MOVE "Y" TO FOUND-FLAG
+                       ELSE
+                           PERFORM MOVE-CUSTOMER-TO-TEMP
+                           WRITE TEMP-REC
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM COMMIT-TEMP-TO-CUSTOMERS
+
+           IF FOUND-FLAG = "Y"
+               DISPLAY "DELETE COMPLETED"
+           ELSE
+               DISPLAY "CUSTOMER NOT FOUND"
+           END-IF.
+
+       AGE-BAND-REPORT.
+           MOVE 0 TO BAND-UNDER-18
+           MOVE 0 TO BAND-18-30
+           MOVE 0 TO BAND-31-50
+           MOVE 0 TO BAND-51-PLUS
+
+           OPEN INPUT CUSTOMER-FILE
+           MOVE "N" TO EOF-FLAG
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN CUST-AGE < 18
+                               ADD 1 TO BAND-UNDER-18
+                           WHEN CUST-AGE >= 18 AND CUST-AGE <= 30
+                               ADD 1 TO BAND-18-30
+                           WHEN CUST-AGE >= 31 AND CUST-AGE <= 50
+                               ADD 1 TO BAND-31-50
+                           WHEN OTHER
+                               ADD 1 TO BAND-51-PLUS
+                       END-EVALUATE
+               END-READ
+
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+
+           DISPLAY " "
+           DISPLAY "===== CUSTOMER AGE-BAND BREAKDOWN ====="
+           DISPLAY "UNDER 18 : " BAND-UNDER-18
+           DISPLAY "18 - 30  : " BAND-18-30
+           DISPLAY "31 - 50  : " BAND-31-50
+           DISPLAY "51+      : " BAND-51-PLUS.
+
+       MOVE-CUSTOMER-TO-TEMP.
+           MOVE CUST-ID      TO T-CUST-ID
+           MOVE CUST-NAME    TO T-CUST-NAME
+           MOVE CUST-AGE     TO T-CUST-AGE
+           MOVE CUST-ADDRESS TO T-CUST-ADDRESS
+           MOVE CUST-PHONE   TO T-CUST-PHONE
+           MOVE CUST-EMAIL   TO T-CUST-EMAIL
+           MOVE CUST-STATUS  TO T-CUST-STATUS.
+
+       CHANGE-STATUS.
+           DISPLAY "ENTER CUSTOMER ID TO CHANGE STATUS:"
+           ACCEPT SEARCH-ID
+
+           DISPLAY "NEW STATUS (ACTIVE/CLOSED):"
+           ACCEPT WS-NEW-STATUS
+
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           MOVE "N" TO EOF-FLAG
+           MOVE "N" TO FOUND-FLAG
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF CUST-ID = SEARCH-ID
+                           MOVE WS-NEW-STATUS TO CUST-STATUS
+                           MOVE "Y" TO FOUND-FLAG
+                       END-IF
+
+                       PERFORM MOVE-CUSTOMER-TO-TEMP
+
+                       WRITE TEMP-REC
+               END-READ
+
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM COMMIT-TEMP-TO-CUSTOMERS
+
+           IF FOUND-FLAG = "Y"
+               DISPLAY "STATUS UPDATED"
+           ELSE
+               DISPLAY "CUSTOMER NOT FOUND"
+           END-IF.
+
+       EXPORT-CUSTOMERS-CSV.
+           OPEN INPUT CUSTOMER-FILE
+           OPEN OUTPUT CSV-FILE
+
+           MOVE SPACES TO CSV-REC
+           STRING "CUST-ID,CUST-NAME,CUST-AGE,CUST-ADDRESS,CUST-PHONE,"
+               DELIMITED BY SIZE
+               "CUST-EMAIL,CUST-STATUS" DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+
+           MOVE "N" TO EOF-FLAG
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE CUST-ID  TO WS-CSV-ID
+                       MOVE CUST-AGE TO WS-CSV-AGE
+
+                       MOVE SPACES TO CSV-REC
+                       STRING
+                           FUNCTION TRIM(WS-CSV-ID) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(CUST-NAME) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-CSV-AGE) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(CUST-ADDRESS) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(CUST-PHONE) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(CUST-EMAIL) DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           FUNCTION TRIM(CUST-STATUS) DELIMITED BY SIZE
+                           INTO CSV-REC
+                       END-STRING
+
+                       WRITE CSV-REC
+               END-READ
+
+           END-PERFORM
+
+           CLOSE CUSTOMER-FILE
+           CLOSE CSV-FILE
+
+           DISPLAY "CUSTOMERS EXPORTED TO customers.csv".
+
+       COMMIT-TEMP-TO-CUSTOMERS.
+      *    OS-LEVEL SWAP: TEMP-FILE HOLDS THE FULL REWRITTEN CUSTOMER
+      *    LIST, SO IT REPLACES CUSTOMERS.DAT ON DISK
+           CALL "CBL_DELETE_FILE" USING WS-CUSTOMERS-FILENAME
+           CALL "CBL_RENAME_FILE" USING WS-TEMP-FILENAME
+               WS-CUSTOMERS-FILENAME.
+
        SEARCH-CUSTOMER.
            DISPLAY "ENTER CUSTOMER ID:"
            ACCEPT SEARCH-ID
@@ -99,12 +422,16 @@
                    NOT AT END
                        IF CUST-ID = SEARCH-ID
                            DISPLAY "CUSTOMER FOUND"
-                           DISPLAY "NAME: " CUST-NAME
-                           DISPLAY "AGE : " CUST-AGE
+                           DISPLAY "NAME   : " CUST-NAME
+                           DISPLAY "AGE    : " CUST-AGE
+                           DISPLAY "ADDRESS: " CUST-ADDRESS
+                           DISPLAY "PHONE  : " CUST-PHONE
+                           DISPLAY "EMAIL  : " CUST-EMAIL
+                           DISPLAY "STATUS : " CUST-STATUS
                            MOVE "Y" TO EOF-FLAG
                        END-IF
                END-READ
 
            END-PERFORM
 
-           CLOSE CUSTOMER-FILE.
\ No newline at end of file
+           CLOSE CUSTOMER-FILE.
