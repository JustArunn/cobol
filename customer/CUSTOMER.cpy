@@ -0,0 +1,8 @@
+       01 CUSTOMER-RECORD.
+           05 CUST-ID      PIC 9(5).
+           05 CUST-NAME    PIC A(20).
+           05 CUST-AGE     PIC 9(3).
+           05 CUST-ADDRESS PIC X(30).
+           05 CUST-PHONE   PIC X(15).
+           05 CUST-EMAIL   PIC X(25).
+           05 CUST-STATUS  PIC X(6).
