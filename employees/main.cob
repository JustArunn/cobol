@@ -5,7 +5,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT EMP-FILE ASSIGN TO "employees.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMP-ID
+       FILE STATUS IS WS-EMP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,7 +20,7 @@
            05 FILLER PIC X(2).
            05 EMAIL PIC X(25).
            05 FILLER PIC X(2).
-           05 PASSWORD PIC X(15).
+           05 EMP-PASSWORD PIC X(15).
            05 FILLER PIC X(2).
            05 SALARY PIC 9(6).
            05 FILLER PIC X(2).
@@ -26,33 +29,65 @@
        WORKING-STORAGE SECTION.
            01 CHOICE PIC 9 VALUE 0.
            01 EOF-FLAG PIC X VALUE "N".
-           01 REC-FOUND PIC X VALUE "N".
-           01 WS-EMP-ID PIC 999.
+           01 WS-EMP-STATUS PIC X(2).
+
+           01 WS-DISPLAY-REC.
+               05 WS-D-EMP-ID PIC 999.
+               05 FILLER PIC X(2).
+               05 WS-D-EMP-NAME PIC X(10).
+               05 FILLER PIC X(2).
+               05 WS-D-EMAIL PIC X(25).
+               05 FILLER PIC X(2).
+               05 WS-D-PASSWORD PIC X(15).
+               05 FILLER PIC X(2).
+               05 WS-D-SALARY PIC 9(6).
+               05 FILLER PIC X(2).
+               05 WS-D-ROLE PIC X(20).
+
+           01 ROLE-TABLE-COUNT PIC 9(3) VALUE 0.
+           01 ROLE-TABLE.
+               05 ROLE-ENTRY OCCURS 50 TIMES INDEXED BY ROLE-IDX.
+                   10 ROLE-NAME-T   PIC X(20).
+                   10 ROLE-COUNT-T  PIC 9(5) VALUE 0.
+                   10 ROLE-TOTAL-T  PIC 9(9) VALUE 0.
+                   10 ROLE-AVG-T    PIC 9(9)V99 VALUE 0.
+           01 ROLE-FOUND-FLAG PIC X.
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           PERFORM UNTIL CHOICE = 4
+           PERFORM UNTIL CHOICE = 7
                DISPLAY "ENTER 1 TO ADD NEW EMPLOYEE."
                DISPLAY "ENTER 2 TO SEARCH AN EMPLOYEE."
                DISPLAY "ENTER 3 TO SHOW ALL EMPLOYEES."
-               DISPLAY "ENTER 4 TO EXIT FROM PROGRAM"
+               DISPLAY "ENTER 4 TO UPDATE AN EMPLOYEE."
+               DISPLAY "ENTER 5 TO DELETE AN EMPLOYEE."
+               DISPLAY "ENTER 6 FOR PAYROLL SUMMARY BY ROLE."
+               DISPLAY "ENTER 7 TO EXIT FROM PROGRAM"
 
                ACCEPT CHOICE
 
-               EVALUATE CHOICE 
+               EVALUATE CHOICE
                    WHEN 1 PERFORM ADD-EMP
                    WHEN 2 PERFORM SEARCH-EMP
                    WHEN 3 PERFORM SHOW-ALL-EMPLOYEES
-                   WHEN 4 DISPLAY "EXITING THE PROGRAM...."
-                   WHEN 5 DISPLAY "EXITING THE PROGRAM...."
+                   WHEN 4 PERFORM UPDATE-EMP
+                   WHEN 5 PERFORM DELETE-EMP
+                   WHEN 6 PERFORM ROLE-PAYROLL-SUMMARY
+                   WHEN 7 DISPLAY "EXITING THE PROGRAM...."
                END-EVALUATE
 
            END-PERFORM.
        STOP RUN.
-       
+
        ADD-EMP.
-           OPEN EXTEND EMP-FILE.
+           OPEN I-O EMP-FILE.
+           IF WS-EMP-STATUS = "35"
+               CLOSE EMP-FILE
+               OPEN OUTPUT EMP-FILE
+               CLOSE EMP-FILE
+               OPEN I-O EMP-FILE
+           END-IF.
 
            MOVE SPACES TO EMP-REC.
 
@@ -63,60 +98,204 @@
            DISPLAY "ENTER THE EMAIL".
            ACCEPT EMAIL.
            DISPLAY "ENTER YOUR PASSWORD".
-           ACCEPT PASSWORD.
+           ACCEPT EMP-PASSWORD.
            DISPLAY "ENTER THE SALARY".
            ACCEPT SALARY.
            DISPLAY "ENTER YOUR ROLE".
            ACCEPT ROLE.
 
-           WRITE EMP-REC.
+           WRITE EMP-REC
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "EMPLOYEE ADDED SUCCESSFULLY."
+           END-WRITE.
+
            CLOSE EMP-FILE.
-           DISPLAY "EMPLOYEE ADDED SUCCESSFULLY.".
-       
+
        SEARCH-EMP.
            DISPLAY "ENTER THE EMP-ID".
-           ACCEPT WS-EMP-ID.
+           ACCEPT EMP-ID.
 
            OPEN INPUT EMP-FILE.
 
-           MOVE "N" TO EOF-FLAG.
-           MOVE "N" TO REC-FOUND.
-           
-           PERFORM UNTIL EOF-FLAG = "Y"
-               READ EMP-FILE 
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       IF WS-EMP-ID = EMP-ID
-                           DISPLAY SPACES
-                           DISPLAY EMP-REC
-                           DISPLAY SPACES
-                           MOVE "Y" TO EOF-FLAG
-                           MOVE "Y" TO REC-FOUND
-                       END-IF
-                END-READ
-           END-PERFORM
+           IF WS-EMP-STATUS = "00" OR WS-EMP-STATUS = "05"
+               PERFORM SEARCH-EMP-BODY
+               CLOSE EMP-FILE
+           ELSE
+               DISPLAY "FILE OPEN ERROR, STATUS: " WS-EMP-STATUS
+           END-IF.
 
-           IF REC-FOUND = "N"
-               DISPLAY "EMPLOYEE NOT FOUND!"
-           END-IF
+       SEARCH-EMP-BODY.
+           READ EMP-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE NOT FOUND!"
+               NOT INVALID KEY
+                   PERFORM MASK-EMP-FOR-DISPLAY
+                   DISPLAY SPACES
+                   DISPLAY WS-DISPLAY-REC
+                   DISPLAY SPACES
+           END-READ.
 
-           CLOSE EMP-FILE.
        SHOW-ALL-EMPLOYEES.
            OPEN INPUT EMP-FILE.
-           MOVE "N" TO  EOF-FLAG.
+
+           IF WS-EMP-STATUS = "00" OR WS-EMP-STATUS = "05"
+               PERFORM SHOW-ALL-EMPLOYEES-BODY
+               CLOSE EMP-FILE
+           ELSE
+               IF WS-EMP-STATUS = "35"
+                   DISPLAY "NO EMPLOYEE RECORDS FOUND"
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " WS-EMP-STATUS
+               END-IF
+           END-IF.
+
+       SHOW-ALL-EMPLOYEES-BODY.
+           MOVE "N" TO EOF-FLAG.
 
            DISPLAY SPACES.
 
            PERFORM UNTIL EOF-FLAG = "Y"
-               READ EMP-FILE
-                   AT END 
+               READ EMP-FILE NEXT RECORD
+                   AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
-                       DISPLAY EMP-REC
+                       PERFORM MASK-EMP-FOR-DISPLAY
+                       DISPLAY WS-DISPLAY-REC
                END-READ
            END-PERFORM
 
            DISPLAY SPACES.
 
-           CLOSE EMP-FILE.
+       UPDATE-EMP.
+           DISPLAY "ENTER THE EMP-ID TO UPDATE".
+           ACCEPT EMP-ID.
+
+           OPEN I-O EMP-FILE.
+
+           IF WS-EMP-STATUS = "00" OR WS-EMP-STATUS = "05"
+               PERFORM UPDATE-EMP-BODY
+               CLOSE EMP-FILE
+           ELSE
+               IF WS-EMP-STATUS = "35"
+                   DISPLAY "NO EMPLOYEE RECORDS FOUND"
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " WS-EMP-STATUS
+               END-IF
+           END-IF.
+
+       UPDATE-EMP-BODY.
+           READ EMP-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE NOT FOUND!"
+               NOT INVALID KEY
+                   DISPLAY "ENTER NEW EMP-NAME"
+                   ACCEPT EMP-NAME
+                   DISPLAY "ENTER NEW EMAIL"
+                   ACCEPT EMAIL
+                   DISPLAY "ENTER NEW PASSWORD"
+                   ACCEPT EMP-PASSWORD
+                   DISPLAY "ENTER NEW SALARY"
+                   ACCEPT SALARY
+                   DISPLAY "ENTER NEW ROLE"
+                   ACCEPT ROLE
+
+                   REWRITE EMP-REC
+                   DISPLAY "EMPLOYEE UPDATED SUCCESSFULLY."
+           END-READ.
+
+       DELETE-EMP.
+           DISPLAY "ENTER THE EMP-ID TO DELETE".
+           ACCEPT EMP-ID.
+
+           OPEN I-O EMP-FILE.
+
+           IF WS-EMP-STATUS = "00" OR WS-EMP-STATUS = "05"
+               PERFORM DELETE-EMP-BODY
+               CLOSE EMP-FILE
+           ELSE
+               IF WS-EMP-STATUS = "35"
+                   DISPLAY "NO EMPLOYEE RECORDS FOUND"
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " WS-EMP-STATUS
+               END-IF
+           END-IF.
+
+       DELETE-EMP-BODY.
+           READ EMP-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE NOT FOUND!"
+               NOT INVALID KEY
+                   DELETE EMP-FILE
+                   DISPLAY "EMPLOYEE DELETED SUCCESSFULLY."
+           END-READ.
+
+       ROLE-PAYROLL-SUMMARY.
+           MOVE 0 TO ROLE-TABLE-COUNT.
+           MOVE "N" TO EOF-FLAG.
+
+           OPEN INPUT EMP-FILE.
+           IF WS-EMP-STATUS = "35"
+               DISPLAY "NO EMPLOYEE RECORDS FOUND"
+           ELSE
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ EMP-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM ACCUMULATE-ROLE-SUBTOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE EMP-FILE
+
+               DISPLAY SPACES
+               DISPLAY "========== PAYROLL SUMMARY BY ROLE =========="
+               DISPLAY "ROLE               COUNT    TOTAL     AVERAGE"
+               PERFORM VARYING ROLE-IDX FROM 1 BY 1
+                       UNTIL ROLE-IDX > ROLE-TABLE-COUNT
+                   COMPUTE ROLE-AVG-T (ROLE-IDX) =
+                       ROLE-TOTAL-T (ROLE-IDX) / ROLE-COUNT-T (ROLE-IDX)
+                   DISPLAY ROLE-NAME-T (ROLE-IDX) "  "
+                       ROLE-COUNT-T (ROLE-IDX) "  "
+                       ROLE-TOTAL-T (ROLE-IDX) "  "
+                       ROLE-AVG-T (ROLE-IDX)
+               END-PERFORM
+               DISPLAY SPACES
+           END-IF.
+
+       ACCUMULATE-ROLE-SUBTOTAL.
+           MOVE "N" TO ROLE-FOUND-FLAG.
+
+           IF ROLE-TABLE-COUNT > 0
+               PERFORM VARYING ROLE-IDX FROM 1 BY 1
+                       UNTIL ROLE-IDX > ROLE-TABLE-COUNT
+                   IF ROLE-NAME-T (ROLE-IDX) = ROLE
+                       MOVE "Y" TO ROLE-FOUND-FLAG
+                       ADD 1      TO ROLE-COUNT-T (ROLE-IDX)
+                       ADD SALARY TO ROLE-TOTAL-T (ROLE-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF ROLE-FOUND-FLAG = "N"
+               IF ROLE-TABLE-COUNT < 50
+                   ADD 1 TO ROLE-TABLE-COUNT
+                   SET ROLE-IDX TO ROLE-TABLE-COUNT
+                   MOVE ROLE   TO ROLE-NAME-T (ROLE-IDX)
+                   MOVE 1      TO ROLE-COUNT-T (ROLE-IDX)
+                   MOVE SALARY TO ROLE-TOTAL-T (ROLE-IDX)
+               ELSE
+                   DISPLAY "WARNING: ROLE TABLE FULL - "
+                       ROLE " NOT SUBTOTALED"
+               END-IF
+           END-IF.
+
+       MASK-EMP-FOR-DISPLAY.
+           MOVE SPACES TO WS-DISPLAY-REC.
+           MOVE EMP-ID    TO WS-D-EMP-ID.
+           MOVE EMP-NAME  TO WS-D-EMP-NAME.
+           MOVE EMAIL     TO WS-D-EMAIL.
+           MOVE ALL "*"   TO WS-D-PASSWORD.
+           MOVE SALARY    TO WS-D-SALARY.
+           MOVE ROLE      TO WS-D-ROLE.
