@@ -5,10 +5,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "students.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT TEMP-FILE ASSIGN TO "temp.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS S-ROLL
+           FILE STATUS IS WS-STUDENT-STATUS.
 
        DATA DIVISION.
 
@@ -20,27 +20,44 @@
            05 S-NAME    PIC A(20).
            05 S-MARKS   PIC 9(3).
 
-       FD TEMP-FILE.
-       01 TEMP-REC.
-           05 T-ROLL    PIC 9(5).
-           05 T-NAME    PIC A(20).
-           05 T-MARKS   PIC 9(3).
-
        WORKING-STORAGE SECTION.
 
        01 CHOICE            PIC 9 VALUE 0.
        01 SEARCH-ROLL       PIC 9(5).
        01 EOF-FLAG          PIC X VALUE "N".
        01 FOUND-FLAG        PIC X VALUE "N".
+       01 WS-STUDENT-STATUS PIC X(2).
 
        01 TOTAL-MARKS       PIC 9(6) VALUE 0.
        01 STUDENT-COUNT     PIC 9(5) VALUE 0.
+       01 STUDENT-TABLE-COUNT PIC 9(5) VALUE 0.
        01 AVG-MARKS         PIC 9(3)V9(2).
 
+       01 GRADE-A-COUNT     PIC 9(5) VALUE 0.
+       01 GRADE-B-COUNT     PIC 9(5) VALUE 0.
+       01 GRADE-C-COUNT     PIC 9(5) VALUE 0.
+       01 GRADE-F-COUNT     PIC 9(5) VALUE 0.
+       01 WS-TOP-N          PIC 9(3) VALUE 5.
+       01 WS-RANK-NUM        PIC 9(3) VALUE 0.
+       01 WS-MARK-SHEET-GRADE PIC X.
+       01 WS-MARK-SHEET-RESULT PIC X(4).
+
+       01 STUDENT-TABLE.
+           05 STUDENT-ENTRY OCCURS 200 TIMES INDEXED BY STU-IDX.
+               10 ST-ROLL    PIC 9(5).
+               10 ST-NAME    PIC A(20).
+               10 ST-MARKS   PIC 9(3).
+
+       01 SORT-IDX-1         PIC 9(5).
+       01 SORT-IDX-2         PIC 9(5).
+       01 SWAP-ROLL          PIC 9(5).
+       01 SWAP-NAME          PIC A(20).
+       01 SWAP-MARKS         PIC 9(3).
+
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           PERFORM UNTIL CHOICE = 7
+           PERFORM UNTIL CHOICE = 8
 
                DISPLAY " "
                DISPLAY "===== STUDENT MANAGEMENT SYSTEM ====="
@@ -50,7 +67,8 @@
                DISPLAY "4. UPDATE STUDENT"
                DISPLAY "5. DELETE STUDENT"
                DISPLAY "6. GENERATE REPORT"
-               DISPLAY "7. EXIT"
+               DISPLAY "7. PRINT MARK SHEET"
+               DISPLAY "8. EXIT"
                DISPLAY "ENTER CHOICE: "
 
                ACCEPT CHOICE
@@ -62,7 +80,8 @@
                    WHEN 4 PERFORM UPDATE-STUDENT
                    WHEN 5 PERFORM DELETE-STUDENT
                    WHEN 6 PERFORM REPORT-STUDENTS
-                   WHEN 7 DISPLAY "EXITING PROGRAM..."
+                   WHEN 7 PERFORM PRINT-MARK-SHEET
+                   WHEN 8 DISPLAY "EXITING PROGRAM..."
                    WHEN OTHER DISPLAY "INVALID CHOICE"
                END-EVALUATE
 
@@ -71,7 +90,15 @@
            STOP RUN.
 
        ADD-STUDENT.
-           OPEN EXTEND STUDENT-FILE
+           OPEN I-O STUDENT-FILE
+           IF WS-STUDENT-STATUS = "35"
+               CLOSE STUDENT-FILE
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF
+
+           MOVE SPACES TO STUDENT-REC
 
            DISPLAY "ENTER ROLL NUMBER: "
            ACCEPT S-ROLL
@@ -79,160 +106,272 @@
            DISPLAY "ENTER NAME: "
            ACCEPT S-NAME
 
-           DISPLAY "ENTER MARKS: "
-           ACCEPT S-MARKS
+           PERFORM PROMPT-VALID-MARKS
 
            WRITE STUDENT-REC
+               INVALID KEY
+                   DISPLAY "ROLL NUMBER ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "STUDENT ADDED SUCCESSFULLY"
+           END-WRITE
 
-           CLOSE STUDENT-FILE
+           CLOSE STUDENT-FILE.
 
-           DISPLAY "STUDENT ADDED SUCCESSFULLY".
+       PROMPT-VALID-MARKS.
+           MOVE "N" TO FOUND-FLAG
+           PERFORM UNTIL FOUND-FLAG = "Y"
+               DISPLAY "ENTER MARKS (0-100): "
+               ACCEPT S-MARKS
+               IF S-MARKS > 100
+                   DISPLAY "INVALID MARKS, MUST BE 0-100"
+               ELSE
+                   MOVE "Y" TO FOUND-FLAG
+               END-IF
+           END-PERFORM.
 
        DISPLAY-STUDENTS.
            OPEN INPUT STUDENT-FILE
 
            MOVE "N" TO EOF-FLAG
 
-           PERFORM UNTIL EOF-FLAG = "Y"
+           IF WS-STUDENT-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
 
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       DISPLAY "ROLL : " S-ROLL
-                       DISPLAY "NAME : " S-NAME
-                       DISPLAY "MARKS: " S-MARKS
-                       DISPLAY "----------------------"
-               END-READ
+                   READ STUDENT-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           DISPLAY "ROLL : " S-ROLL
+                           DISPLAY "NAME : " S-NAME
+                           DISPLAY "MARKS: " S-MARKS
+                           DISPLAY "----------------------"
+                   END-READ
 
-           END-PERFORM
+               END-PERFORM
 
-           CLOSE STUDENT-FILE.
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY "NO STUDENT RECORDS FOUND"
+           END-IF.
 
        SEARCH-STUDENT.
            DISPLAY "ENTER ROLL NUMBER TO SEARCH: "
-           ACCEPT SEARCH-ROLL
+           ACCEPT S-ROLL
 
            OPEN INPUT STUDENT-FILE
 
-           MOVE "N" TO EOF-FLAG
-           MOVE "N" TO FOUND-FLAG
-
-           PERFORM UNTIL EOF-FLAG = "Y"
-
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       IF S-ROLL = SEARCH-ROLL
-                           DISPLAY "STUDENT FOUND"
-                           DISPLAY "NAME : " S-NAME
-                           DISPLAY "MARKS: " S-MARKS
-                           MOVE "Y" TO FOUND-FLAG
-                           MOVE "Y" TO EOF-FLAG
-                       END-IF
-               END-READ
-
-           END-PERFORM
+           IF WS-STUDENT-STATUS NOT = "35"
+               PERFORM SEARCH-STUDENT-BODY
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY "NO STUDENT RECORDS FOUND"
+           END-IF.
+
+       SEARCH-STUDENT-BODY.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "STUDENT FOUND"
+                   DISPLAY "NAME : " S-NAME
+                   DISPLAY "MARKS: " S-MARKS
+           END-READ.
+
+       PRINT-MARK-SHEET.
+           DISPLAY "ENTER ROLL NUMBER FOR MARK SHEET: "
+           ACCEPT S-ROLL
 
-           IF FOUND-FLAG = "N"
-               DISPLAY "STUDENT NOT FOUND"
-           END-IF
+           OPEN INPUT STUDENT-FILE
 
-           CLOSE STUDENT-FILE.
+           IF WS-STUDENT-STATUS NOT = "35"
+               PERFORM PRINT-MARK-SHEET-BODY
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY "NO STUDENT RECORDS FOUND"
+           END-IF.
+
+       PRINT-MARK-SHEET-BODY.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND"
+               NOT INVALID KEY
+                   PERFORM CLASSIFY-MARK-SHEET
+                   DISPLAY " "
+                   DISPLAY "========== MARK SHEET =========="
+                   DISPLAY "ROLL NUMBER : " S-ROLL
+                   DISPLAY "NAME        : " S-NAME
+                   DISPLAY "MARKS       : " S-MARKS
+                   DISPLAY "GRADE       : " WS-MARK-SHEET-GRADE
+                   DISPLAY "RESULT      : " WS-MARK-SHEET-RESULT
+                   DISPLAY "================================="
+                   DISPLAY " "
+           END-READ.
+
+       CLASSIFY-MARK-SHEET.
+           EVALUATE TRUE
+               WHEN S-MARKS >= 90
+                   MOVE "A" TO WS-MARK-SHEET-GRADE
+               WHEN S-MARKS >= 75
+                   MOVE "B" TO WS-MARK-SHEET-GRADE
+               WHEN S-MARKS >= 60
+                   MOVE "C" TO WS-MARK-SHEET-GRADE
+               WHEN OTHER
+                   MOVE "F" TO WS-MARK-SHEET-GRADE
+           END-EVALUATE
+
+           IF S-MARKS >= 60
+               MOVE "PASS" TO WS-MARK-SHEET-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-MARK-SHEET-RESULT
+           END-IF.
 
        UPDATE-STUDENT.
            DISPLAY "ENTER ROLL NUMBER TO UPDATE: "
-           ACCEPT SEARCH-ROLL
-
-           OPEN INPUT STUDENT-FILE
-           OPEN OUTPUT TEMP-FILE
-
-           MOVE "N" TO EOF-FLAG
-
-           PERFORM UNTIL EOF-FLAG = "Y"
-
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-
-                       IF S-ROLL = SEARCH-ROLL
-                           DISPLAY "ENTER NEW NAME: "
-                           ACCEPT S-NAME
-                           DISPLAY "ENTER NEW MARKS: "
-                           ACCEPT S-MARKS
-                       END-IF
-
-                       MOVE S-ROLL  TO T-ROLL
-                       MOVE S-NAME  TO T-NAME
-                       MOVE S-MARKS TO T-MARKS
+           ACCEPT S-ROLL
 
-                       WRITE TEMP-REC
-               END-READ
+           OPEN I-O STUDENT-FILE
 
-           END-PERFORM
+           IF WS-STUDENT-STATUS NOT = "35"
+               PERFORM UPDATE-STUDENT-BODY
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY "NO STUDENT RECORDS FOUND"
+           END-IF.
 
-           CLOSE STUDENT-FILE
-           CLOSE TEMP-FILE
+       UPDATE-STUDENT-BODY.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "ENTER NEW NAME: "
+                   ACCEPT S-NAME
+                   PERFORM PROMPT-VALID-MARKS
 
-           DISPLAY "UPDATE COMPLETED".
+                   REWRITE STUDENT-REC
+                   DISPLAY "UPDATE COMPLETED"
+           END-READ.
 
        DELETE-STUDENT.
            DISPLAY "ENTER ROLL NUMBER TO DELETE: "
-           ACCEPT SEARCH-ROLL
-
-           OPEN INPUT STUDENT-FILE
-           OPEN OUTPUT TEMP-FILE
-
-           MOVE "N" TO EOF-FLAG
-
-           PERFORM UNTIL EOF-FLAG = "Y"
-
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       IF S-ROLL NOT = SEARCH-ROLL
-                           MOVE S-ROLL  TO T-ROLL
-                           MOVE S-NAME  TO T-NAME
-                           MOVE S-MARKS TO T-MARKS
-                           WRITE TEMP-REC
-                       END-IF
-               END-READ
+           ACCEPT S-ROLL
 
-           END-PERFORM
+           OPEN I-O STUDENT-FILE
 
-           CLOSE STUDENT-FILE
-           CLOSE TEMP-FILE
+           IF WS-STUDENT-STATUS NOT = "35"
+               PERFORM DELETE-STUDENT-BODY
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY "NO STUDENT RECORDS FOUND"
+           END-IF.
 
-           DISPLAY "DELETE COMPLETED".
+       DELETE-STUDENT-BODY.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND"
+               NOT INVALID KEY
+                   DELETE STUDENT-FILE
+                   DISPLAY "DELETE COMPLETED"
+           END-READ.
 
        REPORT-STUDENTS.
            OPEN INPUT STUDENT-FILE
 
            MOVE 0 TO TOTAL-MARKS
            MOVE 0 TO STUDENT-COUNT
+           MOVE 0 TO STUDENT-TABLE-COUNT
+           MOVE 0 TO GRADE-A-COUNT
+           MOVE 0 TO GRADE-B-COUNT
+           MOVE 0 TO GRADE-C-COUNT
+           MOVE 0 TO GRADE-F-COUNT
            MOVE "N" TO EOF-FLAG
 
-           PERFORM UNTIL EOF-FLAG = "Y"
+           IF WS-STUDENT-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
 
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO EOF-FLAG
-                   NOT AT END
-                       ADD S-MARKS TO TOTAL-MARKS
-                       ADD 1 TO STUDENT-COUNT
-               END-READ
+                   READ STUDENT-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM ACCUMULATE-STUDENT-STATS
+                   END-READ
 
-           END-PERFORM
+               END-PERFORM
+
+               CLOSE STUDENT-FILE
+           END-IF
 
            IF STUDENT-COUNT > 0
                COMPUTE AVG-MARKS = TOTAL-MARKS / STUDENT-COUNT
                DISPLAY "TOTAL STUDENTS : " STUDENT-COUNT
                DISPLAY "AVERAGE MARKS  : " AVG-MARKS
+               DISPLAY " "
+               DISPLAY "GRADE DISTRIBUTION"
+               DISPLAY "A (90-100): " GRADE-A-COUNT
+               DISPLAY "B (75-89) : " GRADE-B-COUNT
+               DISPLAY "C (60-74) : " GRADE-C-COUNT
+               DISPLAY "F (0-59)  : " GRADE-F-COUNT
+               PERFORM SORT-STUDENT-TABLE
+               PERFORM PRINT-TOP-STUDENTS
            ELSE
                DISPLAY "NO STUDENT RECORDS FOUND"
+           END-IF.
+
+       ACCUMULATE-STUDENT-STATS.
+           ADD S-MARKS TO TOTAL-MARKS
+           ADD 1 TO STUDENT-COUNT
+
+           IF STUDENT-COUNT <= 200
+               ADD 1 TO STUDENT-TABLE-COUNT
+               SET STU-IDX TO STUDENT-TABLE-COUNT
+               MOVE S-ROLL  TO ST-ROLL (STU-IDX)
+               MOVE S-NAME  TO ST-NAME (STU-IDX)
+               MOVE S-MARKS TO ST-MARKS (STU-IDX)
            END-IF
 
-           CLOSE STUDENT-FILE.
\ No newline at end of file
+           EVALUATE TRUE
+               WHEN S-MARKS >= 90
+                   ADD 1 TO GRADE-A-COUNT
+               WHEN S-MARKS >= 75
+                   ADD 1 TO GRADE-B-COUNT
+               WHEN S-MARKS >= 60
+                   ADD 1 TO GRADE-C-COUNT
+               WHEN OTHER
+                   ADD 1 TO GRADE-F-COUNT
+           END-EVALUATE.
+
+       SORT-STUDENT-TABLE.
+           PERFORM VARYING SORT-IDX-1 FROM 1 BY 1
+                   UNTIL SORT-IDX-1 >= STUDENT-TABLE-COUNT
+               PERFORM VARYING SORT-IDX-2 FROM 1 BY 1
+                       UNTIL SORT-IDX-2 >
+                           STUDENT-TABLE-COUNT - SORT-IDX-1
+                   SET STU-IDX TO SORT-IDX-2
+                   IF ST-MARKS (STU-IDX) < ST-MARKS (STU-IDX + 1)
+                       MOVE ST-ROLL (STU-IDX)  TO SWAP-ROLL
+                       MOVE ST-NAME (STU-IDX)  TO SWAP-NAME
+                       MOVE ST-MARKS (STU-IDX) TO SWAP-MARKS
+                       MOVE ST-ROLL (STU-IDX + 1)
+                           TO ST-ROLL (STU-IDX)
+                       MOVE ST-NAME (STU-IDX + 1)
+                           TO ST-NAME (STU-IDX)
+                       MOVE ST-MARKS (STU-IDX + 1)
+                           TO ST-MARKS (STU-IDX)
+                       MOVE SWAP-ROLL  TO ST-ROLL (STU-IDX + 1)
+                       MOVE SWAP-NAME  TO ST-NAME (STU-IDX + 1)
+                       MOVE SWAP-MARKS TO ST-MARKS (STU-IDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       PRINT-TOP-STUDENTS.
+           DISPLAY " "
+           DISPLAY "TOP RANKED STUDENTS"
+           MOVE 0 TO WS-RANK-NUM
+           PERFORM VARYING STU-IDX FROM 1 BY 1
+                   UNTIL STU-IDX > WS-TOP-N
+                       OR STU-IDX > STUDENT-TABLE-COUNT
+               ADD 1 TO WS-RANK-NUM
+               DISPLAY WS-RANK-NUM ". ROLL " ST-ROLL (STU-IDX)
+                   " NAME " ST-NAME (STU-IDX)
+                   " MARKS " ST-MARKS (STU-IDX)
+           END-PERFORM.
