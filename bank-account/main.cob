@@ -5,10 +5,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "accounts.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACC-NUMBER
+           FILE STATUS IS WS-ACCOUNT-STATUS.
 
-           SELECT TEMP-FILE ASSIGN TO "temp.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT EOD-CONTROL-FILE ASSIGN TO "eod-control.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
 
        DATA DIVISION.
 
@@ -19,12 +27,20 @@
            05 ACC-NUMBER PIC 9(5).
            05 ACC-NAME   PIC A(20).
            05 BALANCE    PIC 9(6).
+           05 ACC-TYPE   PIC X(1).
+
+       FD TRANSACTION-LOG-FILE.
+       01 TRANSACTION-LOG-REC.
+           05 TL-ACC-NUMBER  PIC 9(5).
+           05 TL-TYPE        PIC X(8).
+           05 TL-AMOUNT      PIC 9(5).
+           05 TL-BALANCE     PIC 9(6).
+           05 TL-TIMESTAMP   PIC 9(14).
 
-       FD TEMP-FILE.
-       01 TEMP-REC.
-           05 T-ACC-NUMBER PIC 9(5).
-           05 T-ACC-NAME   PIC A(20).
-           05 T-BALANCE    PIC 9(6).
+       FD EOD-CONTROL-FILE.
+       01 EOD-CONTROL-REC.
+           05 EC-OPENING-DATE   PIC 9(8).
+           05 EC-OPENING-TOTAL  PIC S9(9).
 
        WORKING-STORAGE SECTION.
 
@@ -32,11 +48,40 @@
        01 SEARCH-ACC    PIC 9(5).
        01 AMOUNT        PIC 9(5).
        01 EOF-FLAG      PIC X VALUE "N".
+       01 WS-DATE       PIC 9(8).
+       01 WS-TIME       PIC 9(6).
+       01 WS-TIMESTAMP  PIC 9(14).
+       01 WS-LOG-STATUS PIC X(2).
+       01 WS-ACCOUNT-STATUS PIC X(2).
+       01 WS-CONTROL-STATUS PIC X(2).
+
+       01 WS-CURRENT-TOTAL     PIC S9(9) VALUE 0.
+       01 WS-OPENING-TOTAL     PIC S9(9) VALUE 0.
+       01 WS-TODAY-DEPOSITS    PIC S9(9) VALUE 0.
+       01 WS-TODAY-WITHDRAWALS PIC S9(9) VALUE 0.
+       01 WS-EXPECTED-TOTAL    PIC S9(9) VALUE 0.
+       01 WS-DISCREPANCY       PIC S9(9) VALUE 0.
+       01 WS-HAVE-BASELINE     PIC X VALUE "N".
+
+       01 MIN-SAVINGS-BALANCE  PIC 9(6) VALUE 1000.
+       01 SAVINGS-INT-RATE     PIC V9(4) VALUE 0.0033.
+       01 INTEREST-AMOUNT      PIC 9(6)V99.
+       01 INTEREST-WHOLE       PIC 9(6).
+       01 ACCOUNTS-CREDITED    PIC 9(5) VALUE 0.
+
+       01 MINI-STMT-MAX        PIC 9(2) VALUE 5.
+       01 MINI-STMT-COUNT      PIC 9(2) VALUE 0.
+       01 MINI-STMT-TABLE.
+           05 MINI-STMT-ENTRY OCCURS 5 TIMES INDEXED BY MS-IDX.
+               10 MS-TYPE      PIC X(8).
+               10 MS-AMOUNT    PIC 9(5).
+               10 MS-BALANCE   PIC 9(6).
+               10 MS-TIMESTAMP PIC 9(14).
 
        PROCEDURE DIVISION.
 
        MAIN-MENU.
-           PERFORM UNTIL CHOICE = 5
+           PERFORM UNTIL CHOICE = 8
 
                DISPLAY " "
                DISPLAY "===== BANK SYSTEM ====="
@@ -44,7 +89,10 @@
                DISPLAY "2. DEPOSIT"
                DISPLAY "3. WITHDRAW"
                DISPLAY "4. DISPLAY ACCOUNTS"
-               DISPLAY "5. EXIT"
+               DISPLAY "5. MONTH-END INTEREST POSTING"
+               DISPLAY "6. MINI STATEMENT"
+               DISPLAY "7. END-OF-DAY RECONCILIATION"
+               DISPLAY "8. EXIT"
 
                DISPLAY "ENTER CHOICE:"
                ACCEPT CHOICE
@@ -54,6 +102,9 @@
                    WHEN 2 PERFORM DEPOSIT
                    WHEN 3 PERFORM WITHDRAW
                    WHEN 4 PERFORM DISPLAY-ACCOUNTS
+                   WHEN 5 PERFORM POST-INTEREST
+                   WHEN 6 PERFORM MINI-STATEMENT
+                   WHEN 7 PERFORM END-OF-DAY-RECONCILE
                END-EVALUATE
 
            END-PERFORM
@@ -61,7 +112,10 @@
            STOP RUN.
 
        CREATE-ACCOUNT.
-           OPEN EXTEND ACCOUNT-FILE
+           OPEN I-O ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-FILE
+           END-IF
 
            DISPLAY "ACCOUNT NUMBER:"
            ACCEPT ACC-NUMBER
@@ -72,31 +126,50 @@
            DISPLAY "INITIAL BALANCE:"
            ACCEPT BALANCE
 
-           WRITE ACCOUNT-REC
+           DISPLAY "ACCOUNT TYPE (S=SAVINGS, C=CURRENT):"
+           ACCEPT ACC-TYPE
 
-           CLOSE ACCOUNT-FILE
+           WRITE ACCOUNT-REC
+               INVALID KEY
+                   DISPLAY "ACCOUNT ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "ACCOUNT CREATED"
+           END-WRITE
 
-           DISPLAY "ACCOUNT CREATED".
+           CLOSE ACCOUNT-FILE.
 
        DISPLAY-ACCOUNTS.
            OPEN INPUT ACCOUNT-FILE
+
+           IF WS-ACCOUNT-STATUS = "35"
+               DISPLAY "NO ACCOUNT RECORDS FOUND"
+           ELSE
+               IF WS-ACCOUNT-STATUS = "00" OR WS-ACCOUNT-STATUS = "05"
+                   PERFORM DISPLAY-ACCOUNTS-BODY
+                   CLOSE ACCOUNT-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: "
+                       WS-ACCOUNT-STATUS
+               END-IF
+           END-IF.
+
+       DISPLAY-ACCOUNTS-BODY.
            MOVE "N" TO EOF-FLAG
 
            PERFORM UNTIL EOF-FLAG = "Y"
 
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
                        DISPLAY "ACCOUNT: " ACC-NUMBER
                        DISPLAY "NAME   : " ACC-NAME
+                       DISPLAY "TYPE   : " ACC-TYPE
                        DISPLAY "BALANCE: " BALANCE
                        DISPLAY "----------------"
                END-READ
 
-           END-PERFORM
-
-           CLOSE ACCOUNT-FILE.
+           END-PERFORM.
 
        DEPOSIT.
            DISPLAY "ENTER ACCOUNT NUMBER:"
@@ -105,71 +178,300 @@
            DISPLAY "ENTER AMOUNT:"
            ACCEPT AMOUNT
 
-           OPEN INPUT ACCOUNT-FILE
-           OPEN OUTPUT TEMP-FILE
+           OPEN I-O ACCOUNT-FILE
+
+           IF WS-ACCOUNT-STATUS = "35"
+               DISPLAY "NO ACCOUNT RECORDS FOUND"
+           ELSE
+               IF WS-ACCOUNT-STATUS = "00" OR WS-ACCOUNT-STATUS = "05"
+                   PERFORM DEPOSIT-BODY
+                   CLOSE ACCOUNT-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: "
+                       WS-ACCOUNT-STATUS
+               END-IF
+           END-IF.
+
+       DEPOSIT-BODY.
+           MOVE SEARCH-ACC TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   ADD AMOUNT TO BALANCE
+                   REWRITE ACCOUNT-REC
+                   DISPLAY "DEPOSIT SUCCESSFUL"
+                   PERFORM LOG-TRANSACTION
+           END-READ.
 
+       WITHDRAW.
+           DISPLAY "ENTER ACCOUNT NUMBER:"
+           ACCEPT SEARCH-ACC
+
+           DISPLAY "ENTER AMOUNT:"
+           ACCEPT AMOUNT
+
+           OPEN I-O ACCOUNT-FILE
+
+           IF WS-ACCOUNT-STATUS = "35"
+               DISPLAY "NO ACCOUNT RECORDS FOUND"
+           ELSE
+               IF WS-ACCOUNT-STATUS = "00" OR WS-ACCOUNT-STATUS = "05"
+                   PERFORM WITHDRAW-BODY
+                   CLOSE ACCOUNT-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: "
+                       WS-ACCOUNT-STATUS
+               END-IF
+           END-IF.
+
+       WITHDRAW-BODY.
+           MOVE SEARCH-ACC TO ACC-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   IF BALANCE < AMOUNT
+                       DISPLAY "INSUFFICIENT BALANCE"
+                   ELSE IF ACC-TYPE = "S" AND
+                           (BALANCE - AMOUNT) < MIN-SAVINGS-BALANCE
+                       DISPLAY "WITHDRAWAL WOULD BREACH MINIMUM "
+                           "BALANCE FOR A SAVINGS ACCOUNT"
+                   ELSE
+                       SUBTRACT AMOUNT FROM BALANCE
+                       REWRITE ACCOUNT-REC
+                       DISPLAY "WITHDRAW SUCCESSFUL"
+                       PERFORM LOG-TRANSACTION
+                   END-IF
+           END-READ.
+
+       POST-INTEREST.
+           OPEN I-O ACCOUNT-FILE
+           MOVE 0 TO ACCOUNTS-CREDITED
+
+           IF WS-ACCOUNT-STATUS = "35"
+               DISPLAY "NO ACCOUNT RECORDS FOUND"
+           ELSE
+               IF WS-ACCOUNT-STATUS = "00" OR WS-ACCOUNT-STATUS = "05"
+                   PERFORM POST-INTEREST-BODY
+                   CLOSE ACCOUNT-FILE
+                   DISPLAY "SAVINGS ACCOUNTS CREDITED: "
+                       ACCOUNTS-CREDITED
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: "
+                       WS-ACCOUNT-STATUS
+               END-IF
+           END-IF.
+
+       POST-INTEREST-BODY.
            MOVE "N" TO EOF-FLAG
 
            PERFORM UNTIL EOF-FLAG = "Y"
 
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO EOF-FLAG
                    NOT AT END
-
-                       IF ACC-NUMBER = SEARCH-ACC
-                           ADD AMOUNT TO BALANCE
-                           DISPLAY "DEPOSIT SUCCESSFUL"
+                       IF ACC-TYPE = "S"
+                           COMPUTE INTEREST-AMOUNT ROUNDED =
+                               BALANCE * SAVINGS-INT-RATE
+                           COMPUTE INTEREST-WHOLE ROUNDED =
+                               INTEREST-AMOUNT
+                           ADD INTEREST-WHOLE TO BALANCE
+                           REWRITE ACCOUNT-REC
+                           ADD 1 TO ACCOUNTS-CREDITED
+                           DISPLAY "INTEREST POSTED TO " ACC-NUMBER
+                               ": " INTEREST-WHOLE
                        END-IF
-
-                       MOVE ACC-NUMBER TO T-ACC-NUMBER
-                       MOVE ACC-NAME   TO T-ACC-NAME
-                       MOVE BALANCE    TO T-BALANCE
-
-                       WRITE TEMP-REC
                END-READ
 
-           END-PERFORM
+           END-PERFORM.
 
-           CLOSE ACCOUNT-FILE
-           CLOSE TEMP-FILE.
-
-       WITHDRAW.
+       MINI-STATEMENT.
            DISPLAY "ENTER ACCOUNT NUMBER:"
            ACCEPT SEARCH-ACC
 
-           DISPLAY "ENTER AMOUNT:"
-           ACCEPT AMOUNT
-
-           OPEN INPUT ACCOUNT-FILE
-           OPEN OUTPUT TEMP-FILE
+           MOVE 0 TO MINI-STMT-COUNT
+
+           OPEN INPUT TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               DISPLAY "NO TRANSACTIONS RECORDED YET"
+           ELSE
+               MOVE "N" TO EOF-FLAG
+
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ TRANSACTION-LOG-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF TL-ACC-NUMBER = SEARCH-ACC
+                               PERFORM SAVE-MINI-STMT-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
 
-           MOVE "N" TO EOF-FLAG
+               CLOSE TRANSACTION-LOG-FILE
 
-           PERFORM UNTIL EOF-FLAG = "Y"
+               DISPLAY " "
+               DISPLAY "=== LAST " MINI-STMT-COUNT
+                   " TRANSACTIONS FOR ACCOUNT " SEARCH-ACC " ==="
+               IF MINI-STMT-COUNT = 0
+                   DISPLAY "NO TRANSACTIONS FOUND FOR THIS ACCOUNT"
+               ELSE
+                   PERFORM VARYING MS-IDX FROM 1 BY 1
+                           UNTIL MS-IDX > MINI-STMT-COUNT
+                       DISPLAY MS-TIMESTAMP (MS-IDX) "  "
+                           MS-TYPE (MS-IDX) "  AMOUNT: "
+                           MS-AMOUNT (MS-IDX) "  BALANCE AFTER: "
+                           MS-BALANCE (MS-IDX)
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       SAVE-MINI-STMT-ENTRY.
+      *    KEEP ONLY THE LAST MINI-STMT-MAX ENTRIES SEEN SO FAR,
+      *    SHIFTING OLDER ONES DOWN WHEN THE TABLE IS FULL
+           IF MINI-STMT-COUNT < MINI-STMT-MAX
+               ADD 1 TO MINI-STMT-COUNT
+           ELSE
+               PERFORM VARYING MS-IDX FROM 1 BY 1
+                       UNTIL MS-IDX > MINI-STMT-MAX - 1
+                   MOVE MINI-STMT-ENTRY (MS-IDX + 1)
+                       TO MINI-STMT-ENTRY (MS-IDX)
+               END-PERFORM
+           END-IF
+
+           MOVE TL-TYPE      TO MS-TYPE (MINI-STMT-COUNT)
+           MOVE TL-AMOUNT    TO MS-AMOUNT (MINI-STMT-COUNT)
+           MOVE TL-BALANCE   TO MS-BALANCE (MINI-STMT-COUNT)
+           MOVE TL-TIMESTAMP TO MS-TIMESTAMP (MINI-STMT-COUNT).
+
+       LOG-TRANSACTION.
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-DATE WS-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+
+           MOVE ACC-NUMBER TO TL-ACC-NUMBER
+           MOVE AMOUNT     TO TL-AMOUNT
+           MOVE BALANCE    TO TL-BALANCE
+           MOVE WS-TIMESTAMP TO TL-TIMESTAMP
+
+           EVALUATE TRUE
+               WHEN CHOICE = 2 MOVE "DEPOSIT " TO TL-TYPE
+               WHEN CHOICE = 3 MOVE "WITHDRAW" TO TL-TYPE
+           END-EVALUATE
+
+           WRITE TRANSACTION-LOG-REC
+
+           CLOSE TRANSACTION-LOG-FILE.
+
+       END-OF-DAY-RECONCILE.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+
+           MOVE 0 TO WS-CURRENT-TOTAL
+           MOVE 0 TO WS-TODAY-DEPOSITS
+           MOVE 0 TO WS-TODAY-WITHDRAWALS
+           MOVE 0 TO WS-OPENING-TOTAL
+           MOVE "N" TO WS-HAVE-BASELINE
 
-               READ ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = "35"
+               DISPLAY "NO ACCOUNT RECORDS FOUND"
+           ELSE
+               IF WS-ACCOUNT-STATUS = "00" OR WS-ACCOUNT-STATUS = "05"
+                   MOVE "N" TO EOF-FLAG
+                   PERFORM UNTIL EOF-FLAG = "Y"
+                       READ ACCOUNT-FILE NEXT RECORD
+                           AT END
+                               MOVE "Y" TO EOF-FLAG
+                           NOT AT END
+                               ADD BALANCE TO WS-CURRENT-TOTAL
+                       END-READ
+                   END-PERFORM
+                   CLOSE ACCOUNT-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: "
+                       WS-ACCOUNT-STATUS
+               END-IF
+           END-IF
+
+           OPEN INPUT TRANSACTION-LOG-FILE
+           IF WS-LOG-STATUS NOT = "35"
+               MOVE "N" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ TRANSACTION-LOG-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF TL-TIMESTAMP (1:8) = WS-DATE
+                               IF TL-TYPE = "DEPOSIT "
+                                   ADD TL-AMOUNT TO WS-TODAY-DEPOSITS
+                               ELSE IF TL-TYPE = "WITHDRAW"
+                                   ADD TL-AMOUNT TO WS-TODAY-WITHDRAWALS
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-LOG-FILE
+           END-IF
+
+           OPEN INPUT EOD-CONTROL-FILE
+           IF WS-CONTROL-STATUS = "35"
+               DISPLAY "NO PRIOR CLOSING BALANCE ON FILE -- "
+                   "ESTABLISHING OPENING BASELINE FOR TODAY"
+               COMPUTE WS-OPENING-TOTAL =
+                   WS-CURRENT-TOTAL - WS-TODAY-DEPOSITS
+                   + WS-TODAY-WITHDRAWALS
+           ELSE
+               READ EOD-CONTROL-FILE
                    AT END
-                       MOVE "Y" TO EOF-FLAG
+                       MOVE "N" TO WS-HAVE-BASELINE
                    NOT AT END
-
-                       IF ACC-NUMBER = SEARCH-ACC
-                           IF BALANCE >= AMOUNT
-                               SUBTRACT AMOUNT FROM BALANCE
-                               DISPLAY "WITHDRAW SUCCESSFUL"
-                           ELSE
-                               DISPLAY "INSUFFICIENT BALANCE"
-                           END-IF
+                       IF EC-OPENING-DATE = WS-DATE
+                           DISPLAY "CONTROL RECORD IS FROM AN "
+                               "EARLIER RUN TODAY -- "
+                               "RE-DERIVING TODAY'S OPENING BASELINE"
+                           MOVE "N" TO WS-HAVE-BASELINE
+                       ELSE
+                           MOVE EC-OPENING-TOTAL TO WS-OPENING-TOTAL
+                           MOVE "Y" TO WS-HAVE-BASELINE
                        END-IF
-
-                       MOVE ACC-NUMBER TO T-ACC-NUMBER
-                       MOVE ACC-NAME   TO T-ACC-NAME
-                       MOVE BALANCE    TO T-BALANCE
-
-                       WRITE TEMP-REC
                END-READ
-
-           END-PERFORM
-
-           CLOSE ACCOUNT-FILE
-           CLOSE TEMP-FILE.
\ No newline at end of file
+               CLOSE EOD-CONTROL-FILE
+               IF WS-HAVE-BASELINE = "N"
+                   COMPUTE WS-OPENING-TOTAL =
+                       WS-CURRENT-TOTAL - WS-TODAY-DEPOSITS
+                       + WS-TODAY-WITHDRAWALS
+               END-IF
+           END-IF
+
+           COMPUTE WS-EXPECTED-TOTAL = WS-OPENING-TOTAL
+               + WS-TODAY-DEPOSITS - WS-TODAY-WITHDRAWALS
+           COMPUTE WS-DISCREPANCY = WS-CURRENT-TOTAL - WS-EXPECTED-TOTAL
+
+           DISPLAY " "
+           DISPLAY "===== END-OF-DAY RECONCILIATION " WS-DATE " ====="
+           DISPLAY "OPENING TOTAL       : " WS-OPENING-TOTAL
+           DISPLAY "TODAY'S DEPOSITS    : " WS-TODAY-DEPOSITS
+           DISPLAY "TODAY'S WITHDRAWALS : " WS-TODAY-WITHDRAWALS
+           DISPLAY "EXPECTED TOTAL      : " WS-EXPECTED-TOTAL
+           DISPLAY "ACTUAL LEDGER TOTAL : " WS-CURRENT-TOTAL
+           DISPLAY "DISCREPANCY         : " WS-DISCREPANCY
+
+           IF WS-DISCREPANCY = 0
+               DISPLAY "RESULT: PASS"
+           ELSE
+               DISPLAY "RESULT: FAIL"
+           END-IF
+
+           OPEN OUTPUT EOD-CONTROL-FILE
+           MOVE WS-DATE TO EC-OPENING-DATE
+           MOVE WS-CURRENT-TOTAL TO EC-OPENING-TOTAL
+           WRITE EOD-CONTROL-REC
+           CLOSE EOD-CONTROL-FILE.
