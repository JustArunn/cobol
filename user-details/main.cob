@@ -5,8 +5,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT USER-DETAILS-FILE ASSIGN TO "users.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-USER-STATUS.
+
+           SELECT TEMP-FILE ASSIGN TO "temp.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD USER-DETAILS-FILE.
@@ -19,23 +23,55 @@
            05 FILLER PIC X(2).
            05 EMAIL PIC X(25).
            05 FILLER PIC X(2).
-           05 PASSWORD PIC X(20).
-       
+           05 USER-PASSWORD PIC X(20).
+
+       FD TEMP-FILE.
+       01 TEMP-REC.
+           05 T-SERIAL-NO PIC 999.
+           05 FILLER PIC X(2).
+           05 T-FIRST-NAME PIC X(10).
+           05 FILLER PIC X(2).
+           05 T-LAST-NAME PIC X(10).
+           05 FILLER PIC X(2).
+           05 T-EMAIL PIC X(25).
+           05 FILLER PIC X(2).
+           05 T-PASSWORD PIC X(20).
+
        WORKING-STORAGE SECTION.
            01 CHOICE PIC 9 VALUE 0.
+           01 WS-USER-STATUS PIC X(2).
+           01 EOF-FLAG PIC X VALUE "N".
+           01 FOUND-FLAG PIC X VALUE "N".
+           01 WS-NEW-SERIAL-NO PIC 999.
+           01 SEARCH-SERIAL-NO PIC 999.
+           01 WS-USERS-FILENAME PIC X(20) VALUE "users.dat".
+           01 WS-TEMP-FILENAME  PIC X(20) VALUE "temp.dat".
+
+           01 WS-PASSWORD-LEN   PIC 9(2).
+           01 WS-PASSWORD-IDX   PIC 9(2).
+           01 WS-HAS-DIGIT      PIC X VALUE "N".
+           01 WS-PASSWORD-CHAR  PIC X.
+           01 WS-PASSWORD-OK    PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-       
+
        MAIN-PARA.
-           PERFORM UNTIL CHOICE = 2
+           PERFORM UNTIL CHOICE = 5
                DISPLAY "------------------MENU------------------"
                DISPLAY "ENTER 1 TO ADD NEW USER"
-               DISPLAY "ENTER 2 FOR EXIT"
+               DISPLAY "ENTER 2 TO DISPLAY USERS"
+               DISPLAY "ENTER 3 TO SEARCH USER"
+               DISPLAY "ENTER 4 TO UPDATE OR DELETE A USER"
+               DISPLAY "ENTER 5 FOR EXIT"
                ACCEPT CHOICE
 
                EVALUATE CHOICE
                    WHEN 1 PERFORM ADD-USER
-                   WHEN 2 DISPLAY "EXITING THE PROGRAM."
+                   WHEN 2 PERFORM DISPLAY-USERS
+                   WHEN 3 PERFORM SEARCH-USER
+                   WHEN 4 PERFORM UPDATE-OR-DELETE-USER
+                   WHEN 5 DISPLAY "EXITING THE PROGRAM."
+                   WHEN OTHER DISPLAY "INVALID CHOICE"
                END-EVALUATE
 
            END-PERFORM.
@@ -43,22 +79,247 @@
            STOP RUN.
 
        ADD-USER.
-           OPEN EXTEND USER-DETAILS-FILE.
-
-           MOVE SPACES TO USER-REC.
-           
            DISPLAY "ENTER SERIAL NO".
-           ACCEPT SERIAL-NO.
-           DISPLAY "ENTER YOUR FIRST NAME".
-           ACCEPT FIRST-NAME.
-           DISPLAY "ENTER YOUR LAST NAME".
-           ACCEPT LAST-NAME.
-           DISPLAY "ENTER YOUR EMAIL".
-           ACCEPT EMAIL.
-           DISPLAY "ENTER YOUR PASSWORD".
-           ACCEPT PASSWORD.
-
-           WRITE USER-REC.
-           CLOSE USER-DETAILS-FILE.
-           DISPLAY "USER ADDED SUCCESSFULLY.".
-       
\ No newline at end of file
+           ACCEPT WS-NEW-SERIAL-NO.
+
+           PERFORM CHECK-DUPLICATE-SERIAL-NO
+
+           IF FOUND-FLAG = "Y"
+               DISPLAY "SERIAL NO ALREADY EXISTS"
+           ELSE
+               MOVE SPACES TO USER-REC
+
+               MOVE WS-NEW-SERIAL-NO TO SERIAL-NO
+
+               DISPLAY "ENTER YOUR FIRST NAME"
+               ACCEPT FIRST-NAME
+               DISPLAY "ENTER YOUR LAST NAME"
+               ACCEPT LAST-NAME
+               DISPLAY "ENTER YOUR EMAIL"
+               ACCEPT EMAIL
+
+               PERFORM PROMPT-VALID-PASSWORD
+
+               OPEN EXTEND USER-DETAILS-FILE
+               IF WS-USER-STATUS = "35"
+                   OPEN OUTPUT USER-DETAILS-FILE
+               END-IF
+
+               WRITE USER-REC
+
+               CLOSE USER-DETAILS-FILE
+
+               DISPLAY "USER ADDED SUCCESSFULLY."
+           END-IF.
+
+       CHECK-DUPLICATE-SERIAL-NO.
+           MOVE "N" TO FOUND-FLAG
+           MOVE "N" TO EOF-FLAG
+
+           OPEN INPUT USER-DETAILS-FILE
+           IF WS-USER-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
+                   READ USER-DETAILS-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF SERIAL-NO = WS-NEW-SERIAL-NO
+                               MOVE "Y" TO FOUND-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE USER-DETAILS-FILE
+           END-IF.
+
+       PROMPT-VALID-PASSWORD.
+           MOVE "N" TO WS-PASSWORD-OK
+           PERFORM UNTIL WS-PASSWORD-OK = "Y"
+               DISPLAY "ENTER PASSWORD (MIN 8 CHARS, 1 DIGIT REQUIRED)"
+               ACCEPT USER-PASSWORD
+
+               PERFORM CHECK-PASSWORD-COMPLEXITY
+
+               IF WS-PASSWORD-OK = "N"
+                   DISPLAY "PASSWORD TOO WEAK, TRY AGAIN"
+               END-IF
+           END-PERFORM.
+
+       CHECK-PASSWORD-COMPLEXITY.
+           MOVE "N" TO WS-HAS-DIGIT
+           MOVE 0   TO WS-PASSWORD-LEN
+
+           INSPECT USER-PASSWORD TALLYING WS-PASSWORD-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           PERFORM VARYING WS-PASSWORD-IDX FROM 1 BY 1
+                   UNTIL WS-PASSWORD-IDX > WS-PASSWORD-LEN
+               MOVE USER-PASSWORD (WS-PASSWORD-IDX:1)
+                   TO WS-PASSWORD-CHAR
+               IF WS-PASSWORD-CHAR >= "0" AND WS-PASSWORD-CHAR <= "9"
+                   MOVE "Y" TO WS-HAS-DIGIT
+               END-IF
+           END-PERFORM
+
+           IF WS-PASSWORD-LEN >= 8 AND WS-HAS-DIGIT = "Y"
+               MOVE "Y" TO WS-PASSWORD-OK
+           ELSE
+               MOVE "N" TO WS-PASSWORD-OK
+           END-IF.
+
+       DISPLAY-USERS.
+           OPEN INPUT USER-DETAILS-FILE
+
+           MOVE "N" TO EOF-FLAG
+
+           IF WS-USER-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
+
+                   READ USER-DETAILS-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           DISPLAY "SERIAL NO  : " SERIAL-NO
+                           DISPLAY "FIRST NAME : " FIRST-NAME
+                           DISPLAY "LAST NAME  : " LAST-NAME
+                           DISPLAY "EMAIL      : " EMAIL
+                           DISPLAY "-------------------"
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE USER-DETAILS-FILE
+           ELSE
+               DISPLAY "NO USER RECORDS FOUND"
+           END-IF.
+
+       SEARCH-USER.
+           DISPLAY "ENTER SERIAL NO TO SEARCH".
+           ACCEPT SEARCH-SERIAL-NO.
+
+           OPEN INPUT USER-DETAILS-FILE
+
+           MOVE "N" TO EOF-FLAG
+           MOVE "N" TO FOUND-FLAG
+
+           IF WS-USER-STATUS NOT = "35"
+               PERFORM UNTIL EOF-FLAG = "Y"
+
+                   READ USER-DETAILS-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           IF SERIAL-NO = SEARCH-SERIAL-NO
+                               DISPLAY "USER FOUND"
+                               DISPLAY "FIRST NAME : " FIRST-NAME
+                               DISPLAY "LAST NAME  : " LAST-NAME
+                               DISPLAY "EMAIL      : " EMAIL
+                               MOVE "Y" TO FOUND-FLAG
+                               MOVE "Y" TO EOF-FLAG
+                           END-IF
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE USER-DETAILS-FILE
+           END-IF
+
+           IF FOUND-FLAG = "N"
+               DISPLAY "USER NOT FOUND"
+           END-IF.
+
+       UPDATE-OR-DELETE-USER.
+           DISPLAY "ENTER 1 TO UPDATE, 2 TO DELETE".
+           ACCEPT CHOICE
+
+           EVALUATE CHOICE
+               WHEN 1 PERFORM UPDATE-USER
+               WHEN 2 PERFORM DELETE-USER
+               WHEN OTHER DISPLAY "INVALID CHOICE"
+           END-EVALUATE
+
+           MOVE 0 TO CHOICE.
+
+       UPDATE-USER.
+           DISPLAY "ENTER SERIAL NO TO UPDATE:"
+           ACCEPT SEARCH-SERIAL-NO
+
+           OPEN INPUT USER-DETAILS-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           MOVE "N" TO EOF-FLAG
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ USER-DETAILS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+
+                       IF SERIAL-NO = SEARCH-SERIAL-NO
+                           DISPLAY "ENTER NEW FIRST NAME:"
+                           ACCEPT FIRST-NAME
+                           DISPLAY "ENTER NEW LAST NAME:"
+                           ACCEPT LAST-NAME
+                           DISPLAY "ENTER NEW EMAIL:"
+                           ACCEPT EMAIL
+                           PERFORM PROMPT-VALID-PASSWORD
+                       END-IF
+
+                       PERFORM MOVE-USER-TO-TEMP
+
+                       WRITE TEMP-REC
+               END-READ
+
+           END-PERFORM
+
+           CLOSE USER-DETAILS-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM COMMIT-TEMP-TO-USERS
+
+           DISPLAY "UPDATE COMPLETED".
+
+       DELETE-USER.
+           DISPLAY "ENTER SERIAL NO TO DELETE:"
+           ACCEPT SEARCH-SERIAL-NO
+
+           OPEN INPUT USER-DETAILS-FILE
+           OPEN OUTPUT TEMP-FILE
+
+           MOVE "N" TO EOF-FLAG
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+
+               READ USER-DETAILS-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF SERIAL-NO NOT = SEARCH-SERIAL-NO
+                           PERFORM MOVE-USER-TO-TEMP
+                           WRITE TEMP-REC
+                       END-IF
+               END-READ
+
+           END-PERFORM
+
+           CLOSE USER-DETAILS-FILE
+           CLOSE TEMP-FILE
+
+           PERFORM COMMIT-TEMP-TO-USERS
+
+           DISPLAY "DELETE COMPLETED".
+
+       MOVE-USER-TO-TEMP.
+           MOVE SPACES TO TEMP-REC
+           MOVE SERIAL-NO     TO T-SERIAL-NO
+           MOVE FIRST-NAME    TO T-FIRST-NAME
+           MOVE LAST-NAME     TO T-LAST-NAME
+           MOVE EMAIL         TO T-EMAIL
+           MOVE USER-PASSWORD TO T-PASSWORD.
+
+       COMMIT-TEMP-TO-USERS.
+      *    OS-LEVEL SWAP: TEMP-FILE HOLDS THE FULL REWRITTEN USER
+      *    LIST, SO IT REPLACES USERS.DAT ON DISK
+           CALL "CBL_DELETE_FILE" USING WS-USERS-FILENAME
+           CALL "CBL_RENAME_FILE" USING WS-TEMP-FILENAME
+               WS-USERS-FILENAME.
