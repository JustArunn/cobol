@@ -7,31 +7,71 @@
            SELECT KSDS-USERS-FILE ASSIGN TO "ksds-users"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS USER-ID.
+           RECORD KEY IS USER-ID
+           ALTERNATE RECORD KEY IS USER-EMAIL WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT KSDS-LOAD-FILE ASSIGN TO "ksds-load.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOAD-FILE-STATUS.
+
+           SELECT USER-AUDIT-LOG-FILE ASSIGN TO "user-audit-log.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD KSDS-USERS-FILE.
        COPY KSDSUSER.
 
+       FD KSDS-LOAD-FILE.
+       01 KSDS-LOAD-REC.
+           05 LOAD-USER-ID       PIC 999.
+           05 LOAD-USER-NAME     PIC X(20).
+           05 LOAD-USER-EMAIL    PIC X(25).
+           05 LOAD-USER-PASSWORD PIC X(15).
+
+       FD USER-AUDIT-LOG-FILE.
+       01 AUDIT-LOG-REC.
+           05 AL-TIMESTAMP    PIC 9(14).
+           05 AL-OPERATION    PIC X(6).
+           05 AL-USER-ID      PIC 999.
+           05 AL-BEFORE-NAME  PIC X(20).
+           05 AL-BEFORE-EMAIL PIC X(25).
+           05 AL-AFTER-NAME   PIC X(20).
+           05 AL-AFTER-EMAIL  PIC X(25).
+
        WORKING-STORAGE SECTION.
        77 CHOICE PIC 9 VALUE 0.
        77 SEARCHED-USER-ID PIC 999.
+       77 SEARCHED-USER-EMAIL PIC X(25).
        77 FILE-STATUS PIC X(2).
        77 EOF PIC X VALUE "N".
+       77 WS-INPUT-NAME PIC X(20).
+       77 WS-INPUT-EMAIL PIC X(25).
+       77 WS-INPUT-PASSWORD PIC X(15).
+       77 LOAD-EOF PIC X VALUE "N".
+       77 LOAD-COUNT PIC 9(5) VALUE 0.
+       77 REJECT-COUNT PIC 9(5) VALUE 0.
+       77 LOAD-FILE-STATUS PIC X(2).
+       77 AUDIT-FILE-STATUS PIC X(2).
+       77 WS-AUDIT-DATE PIC 9(8).
+       77 WS-AUDIT-TIME PIC 9(6).
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           PERFORM UNTIL CHOICE = 6
+           PERFORM UNTIL CHOICE = 8
                DISPLAY "---------------MENU---------------"
                DISPLAY "ENTER 1 TO ADD NEW USER"
-               DISPLAY "ENTER 2 TO SEARCH A USER"
+               DISPLAY "ENTER 2 TO SEARCH A USER BY ID"
                DISPLAY "ENTER 3 TO PRINT ALL USER"
                DISPLAY "ENTER 4 TO UPDATE A USER"
                DISPLAY "ENTER 5 TO DELETE A USER"
-               DISPLAY "ENTER 6 TO EXIT THE PROGRAM"
-               
+               DISPLAY "ENTER 6 TO SEARCH A USER BY EMAIL"
+               DISPLAY "ENTER 7 TO BATCH-LOAD USERS FROM FILE"
+               DISPLAY "ENTER 8 TO EXIT THE PROGRAM"
+
                ACCEPT CHOICE
 
                EVALUATE CHOICE
@@ -40,52 +80,130 @@
                    WHEN 3 PERFORM PRINT-ALL-USERS
                    WHEN 4 PERFORM UPDATE-USER
                    WHEN 5 PERFORM DELETE-USER
-                   WHEN 6 DISPLAY "EXITING THE PROGRAM...."
+                   WHEN 6 PERFORM SEARCH-USER-BY-EMAIL
+                   WHEN 7 PERFORM BATCH-LOAD-USERS
+                   WHEN 8 DISPLAY "EXITING THE PROGRAM...."
                END-EVALUATE
            END-PERFORM.
            STOP RUN.
 
            ADD-USER.
                OPEN I-O KSDS-USERS-FILE.
+               IF FILE-STATUS = "35"
+                   OPEN OUTPUT KSDS-USERS-FILE
+                   CLOSE KSDS-USERS-FILE
+                   OPEN I-O KSDS-USERS-FILE
+               END-IF.
 
+               IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                   PERFORM ADD-USER-BODY
+                   CLOSE KSDS-USERS-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " FILE-STATUS
+               END-IF.
+
+           ADD-USER-BODY.
                MOVE SPACES TO KSDS-USER-REC.
 
                DISPLAY "ENTER USER-ID".
                ACCEPT USER-ID.
-               
-               WRITE KSDS-USER-REC
+
+               READ KSDS-USERS-FILE
                    INVALID KEY
+                       IF FILE-STATUS = "23"
+                           PERFORM ADD-USER-NEW-RECORD
+                       ELSE
+                           DISPLAY "READ ERROR, STATUS: " FILE-STATUS
+                       END-IF
+                   NOT INVALID KEY
                        DISPLAY "USER ALREADY EXISTS WITH THE KEY"
+               END-READ.
+
+           ADD-USER-NEW-RECORD.
+               DISPLAY "ENTER USER-NAME"
+               ACCEPT USER-NAME
+               DISPLAY "ENTER USER-EMAIL"
+               ACCEPT USER-EMAIL
+               DISPLAY "ENTER USER-PASSWORD"
+               ACCEPT USER-PASSWORD
+
+               WRITE KSDS-USER-REC
+                   INVALID KEY
+                       DISPLAY "WRITE ERROR, STATUS: " FILE-STATUS
                    NOT INVALID KEY
-                   DISPLAY "ENTER USER-NAME"
-                       ACCEPT USER-NAME
-                       DISPLAY "ENTER USER-EMAIL"
-                       ACCEPT USER-EMAIL
-                       DISPLAY "ENTER USER-PASSWORD"
-                       ACCEPT USER-PASSWORD
                        DISPLAY "USER ADDED SUCCESSFULLY"
+                       MOVE "ADD   " TO AL-OPERATION
+                       MOVE SPACES     TO AL-BEFORE-NAME
+                       MOVE SPACES     TO AL-BEFORE-EMAIL
+                       MOVE USER-NAME  TO AL-AFTER-NAME
+                       MOVE USER-EMAIL TO AL-AFTER-EMAIL
+                       PERFORM LOG-AUDIT-EVENT
                END-WRITE.
 
-               CLOSE KSDS-USERS-FILE.
-
            SEARCH-USER.
                DISPLAY "ENTER USER ID".
                ACCEPT SEARCHED-USER-ID.
 
                OPEN INPUT KSDS-USERS-FILE.
 
+               IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                   MOVE SEARCHED-USER-ID TO USER-ID
+                   PERFORM SEARCH-USER-BODY
+                   CLOSE KSDS-USERS-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " FILE-STATUS
+               END-IF.
+
+           SEARCH-USER-BODY.
                READ KSDS-USERS-FILE
-                   INVALID KEY 
-                       DISPLAY "USER NOT FOUND!"
-                   NOT INVALID KEY 
+                   INVALID KEY
+                       IF FILE-STATUS = "23"
+                           DISPLAY "USER NOT FOUND!"
+                       ELSE
+                           DISPLAY "READ ERROR, STATUS: " FILE-STATUS
+                       END-IF
+                   NOT INVALID KEY
                        DISPLAY KSDS-USER-REC
                END-READ.
 
-               CLOSE KSDS-USERS-FILE.
+           SEARCH-USER-BY-EMAIL.
+               DISPLAY "ENTER USER EMAIL".
+               ACCEPT SEARCHED-USER-EMAIL.
+
+               OPEN INPUT KSDS-USERS-FILE.
+
+               IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                   MOVE SEARCHED-USER-EMAIL TO USER-EMAIL
+                   PERFORM SEARCH-USER-BY-EMAIL-BODY
+                   CLOSE KSDS-USERS-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " FILE-STATUS
+               END-IF.
+
+           SEARCH-USER-BY-EMAIL-BODY.
+               READ KSDS-USERS-FILE KEY IS USER-EMAIL
+                   INVALID KEY
+                       IF FILE-STATUS = "23"
+                           DISPLAY "USER NOT FOUND!"
+                       ELSE
+                           DISPLAY "READ ERROR, STATUS: " FILE-STATUS
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY KSDS-USER-REC
+               END-READ.
 
            PRINT-ALL-USERS.
                OPEN INPUT KSDS-USERS-FILE.
 
+               IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                   PERFORM PRINT-ALL-USERS-BODY
+                   MOVE "N" TO EOF
+                   CLOSE KSDS-USERS-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " FILE-STATUS
+               END-IF.
+
+           PRINT-ALL-USERS-BODY.
                PERFORM UNTIL EOF = "Y"
                    READ KSDS-USERS-FILE NEXT RECORD
                        AT END
@@ -93,44 +211,193 @@
                        NOT AT END
                            DISPLAY KSDS-USER-REC
                    END-READ
+                   IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10"
+                       DISPLAY "READ ERROR, STATUS: " FILE-STATUS
+                       MOVE "Y" TO EOF
+                   END-IF
                END-PERFORM.
 
-               MOVE "N" TO EOF.
-               CLOSE KSDS-USERS-FILE.
-           
            UPDATE-USER.
+               DISPLAY "ENTER USER-ID TO UPDATE".
+               ACCEPT SEARCHED-USER-ID.
+
                OPEN I-O KSDS-USERS-FILE.
 
+               IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                   MOVE SEARCHED-USER-ID TO USER-ID
+                   PERFORM UPDATE-USER-BODY
+                   CLOSE KSDS-USERS-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " FILE-STATUS
+               END-IF.
+
+           UPDATE-USER-BODY.
                READ KSDS-USERS-FILE
                    INVALID KEY
-                       DISPLAY "USER NOT FOUND!"
+                       IF FILE-STATUS = "23"
+                           DISPLAY "USER NOT FOUND!"
+                       ELSE
+                           DISPLAY "READ ERROR, STATUS: " FILE-STATUS
+                       END-IF
                    NOT INVALID KEY
-                       DISPLAY "ENTER USER-ID"
-                       ACCEPT USER-ID
-                       DISPLAY "ENTER USER-NAME"
-                       ACCEPT USER-NAME
-                       DISPLAY "ENTER USER-EMAIL"
-                       ACCEPT USER-EMAIL
-                       DISPLAY "ENTER USER-PASSWORD"
-                       ACCEPT USER-PASSWORD
-                       
-                       REWRITE KSDS-USER-REC
-                       DISPLAY "USER UPDATED SUCCESSFULLY"
+                       PERFORM UPDATE-USER-FIELDS
                END-READ.
-           
-               CLOSE KSDS-USERS-FILE.
+
+           UPDATE-USER-FIELDS.
+               MOVE SPACES TO WS-INPUT-NAME.
+               MOVE SPACES TO WS-INPUT-EMAIL.
+               MOVE SPACES TO WS-INPUT-PASSWORD.
+               MOVE USER-NAME  TO AL-BEFORE-NAME.
+               MOVE USER-EMAIL TO AL-BEFORE-EMAIL.
+
+               DISPLAY "CURRENT USER-NAME: " USER-NAME
+               DISPLAY "ENTER NEW USER-NAME (BLANK TO KEEP)"
+               ACCEPT WS-INPUT-NAME
+               IF WS-INPUT-NAME NOT = SPACES
+                   MOVE WS-INPUT-NAME TO USER-NAME
+               END-IF
+
+               DISPLAY "CURRENT USER-EMAIL: " USER-EMAIL
+               DISPLAY "ENTER NEW USER-EMAIL (BLANK TO KEEP)"
+               ACCEPT WS-INPUT-EMAIL
+               IF WS-INPUT-EMAIL NOT = SPACES
+                   MOVE WS-INPUT-EMAIL TO USER-EMAIL
+               END-IF
+
+               DISPLAY "ENTER NEW USER-PASSWORD (BLANK TO KEEP)"
+               ACCEPT WS-INPUT-PASSWORD
+               IF WS-INPUT-PASSWORD NOT = SPACES
+                   MOVE WS-INPUT-PASSWORD TO USER-PASSWORD
+               END-IF
+
+               REWRITE KSDS-USER-REC
+                   INVALID KEY
+                       DISPLAY "REWRITE ERROR, STATUS: " FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY "USER UPDATED SUCCESSFULLY"
+                       MOVE "UPDATE" TO AL-OPERATION
+                       MOVE USER-NAME  TO AL-AFTER-NAME
+                       MOVE USER-EMAIL TO AL-AFTER-EMAIL
+                       PERFORM LOG-AUDIT-EVENT
+               END-REWRITE.
+
            DELETE-USER.
                OPEN I-O KSDS-USERS-FILE.
-               
-               DISPLAY "ENTER USER ID".
-               ACCEPT SEARCHED-USER-ID.
 
+               IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                   DISPLAY "ENTER USER ID"
+                   ACCEPT SEARCHED-USER-ID
+                   MOVE SEARCHED-USER-ID TO USER-ID
+                   PERFORM DELETE-USER-BODY
+                   CLOSE KSDS-USERS-FILE
+               ELSE
+                   DISPLAY "FILE OPEN ERROR, STATUS: " FILE-STATUS
+               END-IF.
+
+           DELETE-USER-BODY.
                READ KSDS-USERS-FILE
                    INVALID KEY
-                       DISPLAY "USER NOT FOUND!"
+                       IF FILE-STATUS = "23"
+                           DISPLAY "USER NOT FOUND!"
+                       ELSE
+                           DISPLAY "READ ERROR, STATUS: " FILE-STATUS
+                       END-IF
                    NOT INVALID KEY
+                       MOVE USER-NAME  TO AL-BEFORE-NAME
+                       MOVE USER-EMAIL TO AL-BEFORE-EMAIL
                        DELETE KSDS-USERS-FILE
-                       DISPLAY "USER DELETED SUCCESSFULLY"
+                           INVALID KEY
+                               DISPLAY "DELETE ERROR, STATUS: "
+                                   FILE-STATUS
+                           NOT INVALID KEY
+                               DISPLAY "USER DELETED SUCCESSFULLY"
+                               MOVE "DELETE" TO AL-OPERATION
+                               MOVE SPACES TO AL-AFTER-NAME
+                               MOVE SPACES TO AL-AFTER-EMAIL
+                               PERFORM LOG-AUDIT-EVENT
+                       END-DELETE
                END-READ.
+
+           BATCH-LOAD-USERS.
+               MOVE 0 TO LOAD-COUNT.
+               MOVE 0 TO REJECT-COUNT.
+               MOVE "N" TO LOAD-EOF.
+
+               OPEN INPUT KSDS-LOAD-FILE.
+               OPEN I-O KSDS-USERS-FILE.
+               IF FILE-STATUS = "35"
+                   OPEN OUTPUT KSDS-USERS-FILE
+                   CLOSE KSDS-USERS-FILE
+                   OPEN I-O KSDS-USERS-FILE
+               END-IF.
+
+               IF LOAD-FILE-STATUS NOT = "00"
+                   DISPLAY "LOAD FILE OPEN ERROR, STATUS: "
+                       LOAD-FILE-STATUS
+               ELSE
+                   IF FILE-STATUS = "00" OR FILE-STATUS = "05"
+                       PERFORM BATCH-LOAD-USERS-BODY
+                   ELSE
+                       DISPLAY "FILE OPEN ERROR, STATUS: " FILE-STATUS
+                   END-IF
+               END-IF.
+
+               CLOSE KSDS-LOAD-FILE.
                CLOSE KSDS-USERS-FILE.
 
+           BATCH-LOAD-USERS-BODY.
+               PERFORM UNTIL LOAD-EOF = "Y"
+                   READ KSDS-LOAD-FILE
+                       AT END
+                           MOVE "Y" TO LOAD-EOF
+                       NOT AT END
+                           PERFORM BATCH-LOAD-ONE-USER
+                   END-READ
+               END-PERFORM
+
+               DISPLAY "BATCH LOAD COMPLETE"
+               DISPLAY "USERS LOADED: " LOAD-COUNT
+               DISPLAY "USERS REJECTED (DUPLICATE KEY): "
+                   REJECT-COUNT.
+
+           BATCH-LOAD-ONE-USER.
+               MOVE SPACES TO KSDS-USER-REC.
+               MOVE LOAD-USER-ID       TO USER-ID.
+               MOVE LOAD-USER-NAME     TO USER-NAME.
+               MOVE LOAD-USER-EMAIL    TO USER-EMAIL.
+               MOVE LOAD-USER-PASSWORD TO USER-PASSWORD.
+
+               WRITE KSDS-USER-REC
+                   INVALID KEY
+                       ADD 1 TO REJECT-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO LOAD-COUNT
+                       MOVE "ADD   "  TO AL-OPERATION
+                       MOVE SPACES     TO AL-BEFORE-NAME
+                       MOVE SPACES     TO AL-BEFORE-EMAIL
+                       MOVE USER-NAME  TO AL-AFTER-NAME
+                       MOVE USER-EMAIL TO AL-AFTER-EMAIL
+                       PERFORM LOG-AUDIT-EVENT
+               END-WRITE.
+
+           LOG-AUDIT-EVENT.
+               MOVE USER-ID TO AL-USER-ID.
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+               ACCEPT WS-AUDIT-TIME FROM TIME.
+               STRING WS-AUDIT-DATE WS-AUDIT-TIME DELIMITED BY SIZE
+                   INTO AL-TIMESTAMP.
+
+               OPEN EXTEND USER-AUDIT-LOG-FILE.
+               IF AUDIT-FILE-STATUS = "35"
+                   OPEN OUTPUT USER-AUDIT-LOG-FILE
+               END-IF.
+
+               IF AUDIT-FILE-STATUS = "00" OR AUDIT-FILE-STATUS = "05"
+                   WRITE AUDIT-LOG-REC
+               ELSE
+                   DISPLAY "AUDIT LOG OPEN ERROR, STATUS: "
+                       AUDIT-FILE-STATUS
+               END-IF.
+
+               CLOSE USER-AUDIT-LOG-FILE.
+
