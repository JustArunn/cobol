@@ -0,0 +1,5 @@
+       01 KSDS-USER-REC.
+           05 USER-ID       PIC 999.
+           05 USER-NAME     PIC X(20).
+           05 USER-EMAIL    PIC X(25).
+           05 USER-PASSWORD PIC X(15).
